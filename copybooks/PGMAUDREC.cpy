@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------
+000020* PGMAUDREC
+000030*----------------------------------------------------------
+000040* AUDIT RECORD FOR EVERY STATUS CHANGE PGM MAKES, WHETHER
+000050* DRIVEN BY THE BATCH PARAGRAPH StrtPgm OR BY THE ONLINE
+000060* MAINTENANCE TRANSACTION. LETS A WRONG STATUS BE TRACED
+000070* BACK TO THE RUN / OPERATOR THAT SET IT.
+000080*----------------------------------------------------------
+000090 01  PGMAUDIT-REC.
+000100     05  PA-RECORD-ID            PIC X(10).
+000110     05  PA-OLD-STATUS           PIC X(02).
+000120     05  PA-NEW-STATUS           PIC X(02).
+000130     05  PA-CHANGE-DATE          PIC 9(08).
+000140     05  PA-CHANGE-TIME          PIC 9(06).
+000150     05  PA-SOURCE               PIC X(08).
+000160         88  PA-SOURCE-BATCH     VALUE 'BATCH'.
+000170         88  PA-SOURCE-ONLINE    VALUE 'ONLINE'.
