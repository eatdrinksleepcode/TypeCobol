@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------
+000020* PGMSTREC
+000030*----------------------------------------------------------
+000040* RECORD LAYOUT FOR THE PGMSTAT STATUS FILE. ONE RECORD PER
+000050* ITEM BEING TRACKED THROUGH THE WORKFLOW. STATUS-CODE
+000060* CARRIES ONE OF THE CONDITION VALUES BELOW - THE LEGACY
+000070* TWO-STATE FLAG (ACTIVE/CLOSED) HAS BEEN JOINED BY THE
+000080* PENDING/ON-HOLD/REJECTED/REVERSED STATES THAT USED TO BE
+000090* FAKED DOWNSTREAM WITH AD HOC CHECKS.
+000100*----------------------------------------------------------
+000110 01  PGMSTAT-REC.
+000120     05  PS-RECORD-ID            PIC X(10).
+000130     05  PS-STATUS-CODE          PIC X(02).
+000140         88  PS-ACTIVE           VALUE 'AC'.
+000150         88  PS-CLOSED           VALUE 'CL'.
+000160         88  PS-PENDING          VALUE 'PN'.
+000170         88  PS-ON-HOLD          VALUE 'OH'.
+000180         88  PS-REJECTED         VALUE 'RJ'.
+000190         88  PS-REVERSED         VALUE 'RV'.
+000200         88  PS-NON-TERMINAL     VALUES 'PN' 'OH'.
+000210     05  PS-LAST-UPDATED-DATE    PIC 9(08).
+000220     05  PS-LAST-UPDATED-TIME    PIC 9(06).
