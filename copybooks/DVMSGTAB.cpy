@@ -0,0 +1,31 @@
+000010*----------------------------------------------------------
+000020* DVMSGTAB
+000030*----------------------------------------------------------
+000040* MESSAGE TEXT TABLE FOR DVZZMFT0. HOLDS THE FOUR NOTICE
+000050* BODIES THAT USED TO BE HARDCODED MOVE STATEMENTS WITH
+000060* CONTINUATION LINES DIRECTLY IN THE PROGRAM. OPERATIONS
+000070* CAN CHANGE WORDING HERE WITHOUT TOUCHING PROCEDURE
+000080* DIVISION LOGIC. SUPERSEDED AT RUN TIME BY THE DATE-
+000090* EFFECTIVE MESSAGE MASTER FILE (DVMSGMST) WHEN THAT FILE
+000100* IS PRESENT - THIS TABLE REMAINS AS THE COMPILED-IN
+000110* FALLBACK WHEN THE MASTER FILE CANNOT BE OPENED.
+000120*----------------------------------------------------------
+000130 01  DV-MESSAGE-VALUES.
+000140     05  FILLER PIC X(122) VALUE
+000150         '01text5-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIII
+000151-        'JJJJJ-end5'.
+000160     05  FILLER PIC X(122) VALUE
+000170         '02text6-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIII
+000171-        'JJJJJ-end6'.
+000180     05  FILLER PIC X(122) VALUE
+000190         '03text7-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIII
+000191-        'JJJJJ-end7'.
+000200     05  FILLER PIC X(122) VALUE
+000210         '04text8-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIII
+000211-        'JJJJJ-end8'.
+000220 01  DV-MESSAGE-TABLE REDEFINES DV-MESSAGE-VALUES.
+000230     05  DV-MSG-ENTRY OCCURS 4 TIMES
+000240             ASCENDING KEY IS DV-MSG-ID
+000250             INDEXED BY DV-MSG-IDX.
+000260         10  DV-MSG-ID          PIC 9(02).
+000270         10  DV-MSG-TEXT        PIC X(120).
