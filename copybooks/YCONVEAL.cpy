@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------
+000020* YCONVEAL
+000030*----------------------------------------------------------
+000040* INTERNAL-CODE TO EXTERNAL-DESCRIPTION CONVERSION TABLE.
+000050* USED BY THE REPORT LOOKUP ROUTINE TO TRANSLATE PD-
+000060* INTERNAL-CODE INTO THE WORDING SHOWN ON CUSTOMER-FACING
+000070* OUTPUT. COMPILED-IN FALLBACK FOR WHEN THE YCONVFL
+000080* REFERENCE FILE CANNOT BE OPENED.
+000090*----------------------------------------------------------
+000100     10  CV-VALUES.
+000110         15  FILLER PIC X(34) VALUE '0001DEPOSIT'.
+000120         15  FILLER PIC X(34) VALUE '0002WITHDRAWAL'.
+000130         15  FILLER PIC X(34) VALUE '0003TRANSFER'.
+000140         15  FILLER PIC X(34) VALUE '0004ADJUSTMENT'.
+000150         15  FILLER PIC X(34) VALUE '0005FEE'.
+000160         15  FILLER PIC X(34) VALUE '0006INTEREST'.
+000170     10  CV-TABLE REDEFINES CV-VALUES
+000180             OCCURS 6 TIMES
+000190             ASCENDING KEY IS CV-CODE
+000200             INDEXED BY CV-IDX.
+000210         15  CV-CODE             PIC X(04).
+000220         15  CV-DESCRIPTION      PIC X(30).
