@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------
+000020* DVHOLTAB
+000030*----------------------------------------------------------
+000040* COMPANY HOLIDAY LIST USED BY BUSINESS-DAY DATE ARITHMETIC.
+000050* HELD AS FIXED MONTH/DAY (MMDD) SINCE EVERY HOLIDAY WE
+000060* OBSERVE FALLS ON A FIXED CALENDAR DATE - A FLOATING
+000070* HOLIDAY (E.G. "THIRD MONDAY OF THE MONTH") IS NOT
+000080* REPRESENTABLE HERE AND WOULD NEED ITS OWN RULE.
+000090*----------------------------------------------------------
+000100     10  DV-HOLIDAY-VALUES.
+000110         15  FILLER PIC 9(04) VALUE 0101.
+000120         15  FILLER PIC 9(04) VALUE 0704.
+000130         15  FILLER PIC 9(04) VALUE 1111.
+000140         15  FILLER PIC 9(04) VALUE 1224.
+000150         15  FILLER PIC 9(04) VALUE 1225.
+000160         15  FILLER PIC 9(04) VALUE 1231.
+000170     10  DV-HOLIDAY-TAB REDEFINES DV-HOLIDAY-VALUES
+000180             OCCURS 6 TIMES
+000190             ASCENDING KEY IS DV-HOLIDAY-MMDD
+000200             INDEXED BY DV-HOLIDAY-IDX.
+000210         15  DV-HOLIDAY-MMDD         PIC 9(04).
