@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------
+000020* YCONVFREC
+000030*----------------------------------------------------------
+000040* RECORD LAYOUT FOR YCONVFL, THE BUSINESS-USER-MAINTAINABLE
+000050* CODE-TRANSLATION REFERENCE FILE. KEYED BY THE SAME
+000060* INTERNAL CODE THE COMPILED-IN CV-TABLE (COPYBOOK
+000070* YCONVEAL) USES, SO A REPORT PROGRAM CAN TRY THIS FILE
+000080* FIRST AND FALL BACK TO THE COMPILED-IN TABLE WHEN THE
+000090* FILE IS ABSENT OR SILENT ON A GIVEN CODE.
+000100*----------------------------------------------------------
+000110 01  YCONVFL-REC.
+000120     05  YF-CODE                    PIC X(04).
+000130     05  YF-DESCRIPTION             PIC X(30).
