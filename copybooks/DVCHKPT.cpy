@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------
+000020* DVCHKPT
+000030*----------------------------------------------------------
+000040* SHARED RESTART/CHECKPOINT RECORD. ONE RECORD PER PROGRAM,
+000050* KEYED BY CHKPT-PROGRAM-ID, SO SetAdrrOf, DVZZMFT0 AND
+000060* RemarksLess CAN EACH RESUME FROM THE LAST KEY THEY
+000070* SUCCESSFULLY PROCESSED INSTEAD OF FORCING A FULL RERUN
+000080* AFTER AN ABEND. WIDENED FROM 8 TO 12 BYTES SO A KEY-RANGE
+000085* PARTITIONED CALLER (RemarksLess'S 'RMK' PREFIX PLUS A FULL
+000086* 9-DIGIT LOW-KEY SUFFIX) CAN GIVE EACH PARTITION A TRULY
+000087* UNIQUE CHECKPOINT KEY INSTEAD OF TRUNCATING THE LOW KEY.
+000090*----------------------------------------------------------
+000100 01  DVCHKPT-REC.
+000110     05  CHKPT-PROGRAM-ID           PIC X(12).
+000120     05  CHKPT-LAST-KEY             PIC X(20).
+000130     05  CHKPT-CHECKPOINT-DATE      PIC 9(08).
+000140     05  CHKPT-CHECKPOINT-TIME      PIC 9(06).
