@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------
+000020* YPRTD20L
+000030*----------------------------------------------------------
+000040* PRINT-DETAIL RECORD LAYOUT FOR THE REMARKSLESS REPORT.
+000050* PD-KEY DRIVES BOTH THE CHECKPOINT/RESTART LOGIC AND THE
+000060* KEY-RANGE PARTITIONING OF THE REPORT RUN.
+000070*----------------------------------------------------------
+000080     10  PD-KEY.
+000090         15  PD-ACCOUNT-NO       PIC 9(09).
+000100     10  PD-CUSTOMER-NAME        PIC X(30).
+000110     10  PD-INTERNAL-CODE        PIC X(04).
+000120     10  PD-TRANS-DATE           PIC 9(08).
+000130     10  PD-AMOUNT               PIC S9(9)V99 COMP-3.
+000140     10  FILLER                  PIC X(20).
