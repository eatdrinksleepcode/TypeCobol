@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------
+000020* DVMSGMREC
+000030*----------------------------------------------------------
+000040* DATE-EFFECTIVE MESSAGE MASTER RECORD. KEYED BY MESSAGE ID
+000050* PLUS EFFECTIVE DATE SO A WORDING CHANGE CAN BE STAGED
+000060* AHEAD OF ITS GO-LIVE DATE AND PICKED UP AUTOMATICALLY ONCE
+000070* THAT DATE ARRIVES, WITH NO SAME-DAY CODE DEPLOYMENT.
+000080*----------------------------------------------------------
+000090 01  DVMSGMST-REC.
+000100     05  MM-KEY.
+000110         10  MM-MSG-ID              PIC 9(02).
+000120         10  MM-EFFECTIVE-DATE      PIC 9(08).
+000130     05  MM-MSG-TEXT                PIC X(120).
