@@ -1,18 +1,476 @@
-﻿000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. RemarksLess. 
-      *REMARKS. COPY=(
-      *        YPRTD20L
-      *        YCONVEAL
-      *        ).
-                                                                                                                
-000000 ENVIRONMENT DIVISION.
-000000 DATA DIVISION.
-000000 WORKING-STORAGE section.
-000000    01 PRTD20L. COPY  YPRTD20L.   
-000000    01 CONVEAL. COPY  YCONVEAL.   
-000000    
-000000
-000000 PROCEDURE DIVISION.
-000000     GOBACK
-000000     .
-000000 END PROGRAM RemarksLess.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RemarksLess.
+000030 AUTHOR.        DV-APPL-SUPPORT.
+000040 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000050 DATE-WRITTEN.  2020-02-18.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2020-02-18  JHK  ORIGINAL - COPIED YPRTD20L/YCONVEAL INTO
+000110*                  WORKING-STORAGE BUT NEVER PRINTED
+000120*                  ANYTHING.
+000130* 2026-08-09  DV   TURNED INTO A REAL PAGINATED REPORT.
+000140*                  PRTD20L IS NOW THE RECORD LAYOUT OF AN
+000150*                  ACTUAL DETAIL INPUT FILE; PRTLINE IS THE
+000160*                  PRINT FILE WITH PAGE HEADERS, RUN DATE
+000170*                  AND PAGE-BREAK CONTROL.
+000180* 2026-08-09  DV   DETAIL LINE NOW SHOWS THE CV-DESCRIPTION
+000190*                  LOOKED UP FROM CONVEAL AGAINST PD-
+000200*                  INTERNAL-CODE INSTEAD OF THE RAW CODE.
+000210*                  UNKNOWN CODES PRINT '** UNKNOWN CODE **'.
+000220* 2026-08-09  DV   RESTARTABLE AGAINST THE SHARED DVCHKPT
+000230*                  CHECKPOINT FILE - A RERUN AFTER AN ABEND
+000240*                  SKIPS FORWARD PAST EVERY PD-ACCOUNT-NO
+000250*                  ALREADY PRINTED RATHER THAN REPRINTING THE
+000260*                  WHOLE REPORT.
+000270* 2026-08-09  DV   1000-INITIALIZE NOW DETERMINES THE RESTART
+000280*                  POINT BEFORE OPENING PRTLINE, AND OPENS IT
+000290*                  EXTEND RATHER THAN OUTPUT WHEN THE CHECKPOINT
+000300*                  SHOWS A PRIOR PARTIAL RUN, SO A RESTART NO
+000310*                  LONGER TRUNCATES THE DETAIL LINES ALREADY
+000320*                  PRINTED BEFORE THE ABEND.
+000330* 2026-08-09  DV   ADDED EXPLICIT FILE STATUS CHECKS AROUND
+000340*                  EVERY PRTD20L READ AND PRTLINE WRITE, WITH
+000350*                  A DIAGNOSTIC ABEND ON ANY STATUS OTHER THAN
+000360*                  A CLEAN READ/WRITE OR NORMAL END OF FILE, SO
+000370*                  A BAD DETAIL FILE OR FULL PRINT DATASET IS
+000380*                  CAUGHT HERE INSTEAD OF PRODUCING A SILENTLY
+000390*                  TRUNCATED REPORT.
+000400* 2026-08-09  DV   THE RUN CAN NOW BE PARTITIONED BY KEY RANGE
+000410*                  FOR THE BATCH WINDOW - AN OPTIONAL RANGECTL
+000420*                  CONTROL RECORD LIMITS THIS RUN TO PD-
+000430*                  ACCOUNT-NO VALUES BETWEEN RC-LOW-KEY AND
+000440*                  RC-HIGH-KEY SO SEVERAL PARALLEL JOB STEPS
+000450*                  CAN COVER DISJOINT SLICES OF PRTD20L AND BE
+000460*                  MERGED AFTERWARD. EACH PARTITION CHECKPOINTS
+000470*                  UNDER ITS OWN PROGRAM-ID SUFFIX SO PARALLEL
+000480*                  STEPS DO NOT OVERWRITE EACH OTHER'S RESTART
+000490*                  POINT. WITH NO RANGECTL PRESENT, THE RUN
+000500*                  COVERS THE WHOLE FILE AS BEFORE.
+000510* 2026-08-09  DV   DV-CHKPT-PGM-ID/DV-CHKPT-KEY-DIGITS NOW CARRY
+000520*                  THE FULL 9-DIGIT RANGE LOW KEY INSTEAD OF
+000530*                  JUST ITS LAST 5 DIGITS, AND CHKPT-PROGRAM-ID
+000540*                  WAS WIDENED TO 12 BYTES TO HOLD IT. TWO
+000550*                  PARTITIONS WHOSE LOW KEYS SHARED THE SAME
+000560*                  LAST 5 DIGITS (E.G. 000000000 AND 300000000)
+000570*                  USED TO COLLIDE ON ONE CHECKPOINT RECORD AND
+000580*                  CORRUPT EACH OTHER'S RESTART POINT.
+000590* 2026-08-09  DV   2100-LOOKUP-DESCRIPTION NOW TRIES THE NEW
+000600*                  YCONVFL REFERENCE FILE FIRST, KEYED THE SAME
+000610*                  AS THE OLD CV-TABLE, SO BUSINESS USERS CAN
+000620*                  MAINTAIN CODE TRANSLATIONS THEMSELVES WITH
+000630*                  THE NEW CNVMAINT UTILITY INSTEAD OF WAITING
+000640*                  ON A COPYBOOK CHANGE AND RECOMPILE. CONVEAL
+000650*                  REMAINS AS THE COMPILED-IN FALLBACK WHEN
+000660*                  YCONVFL CANNOT BE OPENED OR HAS NO ROW FOR A
+000670*                  GIVEN CODE.
+000680* 2026-08-09  DV   PRTD20L-FILE STAYS ORGANIZATION SEQUENTIAL,
+000690*                  SO 1200-SKIP-PROCESSED-RECORDS CANNOT START
+000700*                  DIRECTLY AT A PARTITION'S LOW-KEY BOUNDARY -
+000710*                  IT HAS TO READ AND DISCARD EVERY RECORD BELOW
+000720*                  IT. REMKPART.JCL NOW PRE-SPLITS PRTD20L INTO
+000730*                  A PER-PARTITION EXTRACT WITH A SORT STEP
+000740*                  AHEAD OF EACH RemarksLess STEP, SO THAT
+000750*                  DISCARD LOOP HAS NOTHING LEFT TO DISCARD -
+000760*                  THIS IS WHAT ACTUALLY SHRINKS EACH PARTITION
+000770*                  STEP'S OWN WINDOW, NOT THE KEY-RANGE CHECK
+000780*                  HERE BY ITSELF.
+000790*REMARKS. COPY=(
+000800*        YPRTD20L
+000810*        YCONVEAL
+000820*        ).
+000830*----------------------------------------------------------
+000840 ENVIRONMENT DIVISION.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT PRTD20L-FILE ASSIGN TO PRTD20L
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS DV-PRTD20L-STATUS.
+000900     SELECT PRTLINE ASSIGN TO PRTLINE
+000910         ORGANIZATION IS SEQUENTIAL
+000920         FILE STATUS IS DV-PRTLINE-STATUS.
+000930     SELECT DVCHKPT ASSIGN TO DVCHKPT
+000940         ORGANIZATION IS INDEXED
+000950         ACCESS MODE IS DYNAMIC
+000960         RECORD KEY IS CHKPT-PROGRAM-ID
+000970         FILE STATUS IS DV-CHKPT-STATUS.
+000980     SELECT OPTIONAL RANGECTL ASSIGN TO RANGECTL
+000990         ORGANIZATION IS SEQUENTIAL
+001000         FILE STATUS IS DV-RANGECTL-STATUS.
+001010     SELECT OPTIONAL YCONVFL ASSIGN TO YCONVFL
+001020         ORGANIZATION IS INDEXED
+001030         ACCESS MODE IS DYNAMIC
+001040         RECORD KEY IS YF-CODE
+001050         FILE STATUS IS DV-YCONVFL-STATUS.
+001060*----------------------------------------------------------
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090 FD  PRTD20L-FILE
+001100     RECORDING MODE IS F.
+001110 01  PRTD20L.
+001120 COPY YPRTD20L.
+001130*----------------------------------------------------------
+001140 FD  PRTLINE
+001150     RECORDING MODE IS F
+001160     RECORD CONTAINS 133 CHARACTERS.
+001170 01  PRTLINE-REC.
+001180     05  PRT-CC                  PIC X(01).
+001190     05  PRT-LINE                PIC X(132).
+001200 FD  DVCHKPT.
+001210 COPY DVCHKPT.
+001220 FD  RANGECTL
+001230     RECORDING MODE IS F.
+001240 01  RANGECTL-REC.
+001250     05  RC-LOW-KEY              PIC 9(09).
+001260     05  RC-HIGH-KEY             PIC 9(09).
+001270 FD  YCONVFL.
+001280 COPY YCONVFREC.
+001290*----------------------------------------------------------
+001300 WORKING-STORAGE SECTION.
+001310 01  CONVEAL.
+001320 COPY YCONVEAL.
+001330*----------------------------------------------------------
+001340 01  DV-PRTD20L-STATUS           PIC X(02) VALUE '00'.
+001350     88  DV-PRTD20L-OK           VALUE '00'.
+001360     88  DV-PRTD20L-EOF          VALUE '10'.
+001370 01  DV-PRTLINE-STATUS           PIC X(02) VALUE '00'.
+001380     88  DV-PRTLINE-OK           VALUE '00'.
+001390*----------------------------------------------------------
+001400 01  DV-EOF-SW                   PIC X(01) VALUE 'N'.
+001410     88  DV-EOF                  VALUE 'Y'.
+001420 01  DV-CODE-FOUND-SW            PIC X(01) VALUE 'N'.
+001430     88  DV-CODE-FOUND           VALUE 'Y'.
+001440     88  DV-CODE-NOT-FOUND       VALUE 'N'.
+001450 01  DV-CHKPT-STATUS             PIC X(02) VALUE '00'.
+001460     88  DV-CHKPT-OK             VALUES '00' '02'.
+001470     88  DV-CHKPT-NOT-FOUND      VALUE '35'.
+001480 01  DV-RESTART-KEY              PIC 9(09) VALUE ZERO.
+001490 01  DV-RUN-DATE                 PIC 9(08).
+001500*----------------------------------------------------------
+001510* KEY-RANGE PARTITIONING
+001520*----------------------------------------------------------
+001530 01  DV-RANGECTL-STATUS          PIC X(02) VALUE '00'.
+001540     88  DV-RANGECTL-OK          VALUE '00'.
+001550 01  DV-RANGE-LOW-KEY            PIC 9(09) VALUE ZERO.
+001560 01  DV-RANGE-HIGH-KEY           PIC 9(09) VALUE 999999999.
+001570 01  DV-CHKPT-PGM-ID             PIC X(12) VALUE 'REMARKS '.
+001580 01  DV-CHKPT-KEY-DIGITS         PIC 9(09).
+001590*----------------------------------------------------------
+001600* BUSINESS-USER-MAINTAINABLE CODE-TRANSLATION REFERENCE FILE
+001610*----------------------------------------------------------
+001620 01  DV-YCONVFL-STATUS          PIC X(02) VALUE '00'.
+001630     88  DV-YCONVFL-OK          VALUE '00'.
+001640     88  DV-YCONVFL-NOT-FOUND   VALUES '23' '35'.
+001650 01  DV-YCONVFL-AVAIL-SW        PIC X(01) VALUE 'N'.
+001660     88  DV-YCONVFL-AVAILABLE   VALUE 'Y'.
+001670*----------------------------------------------------------
+001680* ABEND DIAGNOSTIC WORK AREA
+001690*----------------------------------------------------------
+001700 01  DV-ABEND-FILE-ID            PIC X(08).
+001710 01  DV-ABEND-OPERATION          PIC X(05).
+001720 01  DV-ABEND-STATUS-CODE        PIC X(02).
+001730 01  DV-PAGE-NO                  PIC 9(05) VALUE ZERO.
+001740 01  DV-LINE-COUNT               PIC 9(03) VALUE ZERO.
+001750 01  DV-MAX-LINES-PER-PAGE       PIC 9(03) VALUE 50.
+001760 01  DV-DETAIL-COUNT             PIC 9(07) VALUE ZERO.
+001770*----------------------------------------------------------
+001780 01  DV-HEADER-LINE-1.
+001790     05  FILLER                  PIC X(20)
+001800             VALUE 'DAILY DETAIL REPORT '.
+001810     05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+001820     05  DV-HDR-RUN-DATE         PIC 9(08).
+001830     05  FILLER                  PIC X(10) VALUE '   PAGE: '.
+001840     05  DV-HDR-PAGE-NO          PIC ZZZZ9.
+001850*----------------------------------------------------------
+001860 01  DV-DETAIL-LINE.
+001870     05  DV-DTL-ACCOUNT-NO       PIC 9(09).
+001880     05  FILLER                  PIC X(02) VALUE SPACES.
+001890     05  DV-DTL-CUSTOMER-NAME    PIC X(30).
+001900     05  FILLER                  PIC X(02) VALUE SPACES.
+001910     05  DV-DTL-DESCRIPTION      PIC X(30).
+001920     05  FILLER                  PIC X(02) VALUE SPACES.
+001930     05  DV-DTL-AMOUNT           PIC -(9)9.99.
+001940*----------------------------------------------------------
+001950 PROCEDURE DIVISION.
+001960*----------------------------------------------------------
+001970* 0000-MAINLINE
+001980*----------------------------------------------------------
+001990 0000-MAINLINE.
+002000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002010     PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+002020         UNTIL DV-EOF OR PD-ACCOUNT-NO > DV-RANGE-HIGH-KEY.
+002030     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002040     GOBACK.
+002050*----------------------------------------------------------
+002060* 1000-INITIALIZE
+002070*----------------------------------------------------------
+002080 1000-INITIALIZE.
+002090     ACCEPT DV-RUN-DATE FROM DATE YYYYMMDD.
+002100     OPEN INPUT PRTD20L-FILE.
+002110     IF NOT DV-PRTD20L-OK
+002120         DISPLAY 'REMARKSLESS - OPEN FAILED FOR PRTD20L - '
+002130             DV-PRTD20L-STATUS
+002140         MOVE 16 TO RETURN-CODE
+002150         STOP RUN
+002160     END-IF.
+002170     OPEN I-O DVCHKPT.
+002180     IF DV-CHKPT-NOT-FOUND
+002190         OPEN OUTPUT DVCHKPT
+002200         CLOSE DVCHKPT
+002210         OPEN I-O DVCHKPT
+002220     END-IF.
+002230     IF NOT DV-CHKPT-OK
+002240         DISPLAY 'REMARKSLESS - OPEN FAILED FOR DVCHKPT - '
+002250             DV-CHKPT-STATUS
+002260         MOVE 16 TO RETURN-CODE
+002270         STOP RUN
+002280     END-IF.
+002290     OPEN INPUT YCONVFL.
+002300     IF DV-YCONVFL-OK
+002310         SET DV-YCONVFL-AVAILABLE TO TRUE
+002320     END-IF.
+002330     PERFORM 1150-READ-RANGE-CONTROL THRU 1150-EXIT.
+002340     PERFORM 1100-DETERMINE-RESTART-POINT THRU 1100-EXIT.
+002350     IF DV-RESTART-KEY = ZERO
+002360         OPEN OUTPUT PRTLINE
+002370     ELSE
+002380         OPEN EXTEND PRTLINE
+002390     END-IF.
+002400     IF NOT DV-PRTLINE-OK
+002410         DISPLAY 'REMARKSLESS - OPEN FAILED FOR PRTLINE - '
+002420             DV-PRTLINE-STATUS
+002430         MOVE 16 TO RETURN-CODE
+002440         STOP RUN
+002450     END-IF.
+002460     PERFORM 8000-READ-DETAIL THRU 8000-EXIT.
+002470     PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+002480         UNTIL DV-EOF OR
+002490               (PD-ACCOUNT-NO > DV-RESTART-KEY AND
+002500                PD-ACCOUNT-NO >= DV-RANGE-LOW-KEY).
+002510 1000-EXIT.
+002520     EXIT.
+002530*----------------------------------------------------------
+002540* 1150-READ-RANGE-CONTROL  -  WHEN THIS RUN IS ONE STEP OF A
+002550* KEY-RANGE PARTITIONED BATCH WINDOW, RANGECTL CARRIES THE
+002560* LOW/HIGH PD-ACCOUNT-NO BOUNDS FOR THIS PARTITION AND THE
+002570* CHECKPOINT IS KEYED PER PARTITION SO PARALLEL STEPS DO NOT
+002580* SHARE A RESTART POINT. WITH NO RANGECTL, THE RUN COVERS THE
+002590* WHOLE FILE UNDER THE ORIGINAL PROGRAM-ID.
+002600*----------------------------------------------------------
+002610 1150-READ-RANGE-CONTROL.
+002620     MOVE 'REMARKS '             TO DV-CHKPT-PGM-ID.
+002630     OPEN INPUT RANGECTL.
+002640     IF DV-RANGECTL-OK
+002650         READ RANGECTL
+002660             AT END
+002670                 CONTINUE
+002680         END-READ
+002690         IF DV-RANGECTL-STATUS = '00'
+002700             MOVE RC-LOW-KEY  TO DV-RANGE-LOW-KEY
+002710             MOVE RC-HIGH-KEY TO DV-RANGE-HIGH-KEY
+002720             MOVE DV-RANGE-LOW-KEY TO DV-CHKPT-KEY-DIGITS
+002730             MOVE 'RMK'            TO DV-CHKPT-PGM-ID (1:3)
+002740             MOVE DV-CHKPT-KEY-DIGITS TO DV-CHKPT-PGM-ID (4:9)
+002750         END-IF
+002760         CLOSE RANGECTL
+002770     END-IF.
+002780 1150-EXIT.
+002790     EXIT.
+002800*----------------------------------------------------------
+002810* 1100-DETERMINE-RESTART-POINT  -  LOOKS UP THE LAST ACCOUNT
+002820* NUMBER THIS REPORT PRINTED ON A PRIOR, ABENDED RUN.
+002830*----------------------------------------------------------
+002840 1100-DETERMINE-RESTART-POINT.
+002850     MOVE ZERO TO DV-RESTART-KEY.
+002860     MOVE DV-CHKPT-PGM-ID       TO CHKPT-PROGRAM-ID.
+002870     READ DVCHKPT
+002880         INVALID KEY
+002890             CONTINUE
+002900     END-READ.
+002910     IF DV-CHKPT-OK AND CHKPT-LAST-KEY (1:9) IS NUMERIC
+002920         MOVE CHKPT-LAST-KEY (1:9) TO DV-RESTART-KEY
+002930     END-IF.
+002940 1100-EXIT.
+002950     EXIT.
+002960*----------------------------------------------------------
+002970* 1200-SKIP-PROCESSED-RECORDS  -  ADVANCES PAST EVERY DETAIL
+002980* RECORD ALREADY PRINTED BEFORE THE RESTART POINT, AND PAST
+002990* ANY RECORD BELOW THIS PARTITION'S LOW-KEY BOUND.
+003000*----------------------------------------------------------
+003010 1200-SKIP-PROCESSED-RECORDS.
+003020     PERFORM 8000-READ-DETAIL THRU 8000-EXIT.
+003030 1200-EXIT.
+003040     EXIT.
+003050*----------------------------------------------------------
+003060* 2000-PROCESS-DETAIL  -  PRINTS ONE DETAIL LINE, BREAKING
+003070* TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL.
+003080*----------------------------------------------------------
+003090 2000-PROCESS-DETAIL.
+003100     IF DV-LINE-COUNT = ZERO OR
+003110        DV-LINE-COUNT >= DV-MAX-LINES-PER-PAGE
+003120         PERFORM 3000-PRINT-HEADERS THRU 3000-EXIT
+003130     END-IF.
+003140     MOVE PD-ACCOUNT-NO TO DV-DTL-ACCOUNT-NO.
+003150     MOVE PD-CUSTOMER-NAME TO DV-DTL-CUSTOMER-NAME.
+003160     PERFORM 2100-LOOKUP-DESCRIPTION THRU 2100-EXIT.
+003170     MOVE PD-AMOUNT TO DV-DTL-AMOUNT.
+003180     MOVE SPACES TO PRTLINE-REC.
+003190     MOVE ' ' TO PRT-CC.
+003200     MOVE DV-DETAIL-LINE TO PRT-LINE.
+003210     WRITE PRTLINE-REC.
+003220     IF NOT DV-PRTLINE-OK
+003230         MOVE 'PRTLINE'  TO DV-ABEND-FILE-ID
+003240         MOVE 'WRITE'    TO DV-ABEND-OPERATION
+003250         MOVE DV-PRTLINE-STATUS TO DV-ABEND-STATUS-CODE
+003260         PERFORM 9000-ABEND-DIAGNOSTIC THRU 9000-EXIT
+003270     END-IF.
+003280     ADD 1 TO DV-LINE-COUNT.
+003290     ADD 1 TO DV-DETAIL-COUNT.
+003300     PERFORM 2050-RECORD-CHECKPOINT THRU 2050-EXIT.
+003310     PERFORM 8000-READ-DETAIL THRU 8000-EXIT.
+003320 2000-EXIT.
+003330     EXIT.
+003340*----------------------------------------------------------
+003350* 2050-RECORD-CHECKPOINT  -  REMEMBERS THE ACCOUNT NUMBER
+003360* JUST PRINTED SO A RESTART RESUMES AFTER IT.
+003370*----------------------------------------------------------
+003380 2050-RECORD-CHECKPOINT.
+003390     MOVE DV-CHKPT-PGM-ID       TO CHKPT-PROGRAM-ID.
+003400     MOVE SPACES                TO CHKPT-LAST-KEY.
+003410     MOVE PD-ACCOUNT-NO          TO CHKPT-LAST-KEY (1:9).
+003420     ACCEPT CHKPT-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+003430     ACCEPT CHKPT-CHECKPOINT-TIME FROM TIME.
+003440     WRITE DVCHKPT-REC
+003450         INVALID KEY
+003460             REWRITE DVCHKPT-REC
+003470     END-WRITE.
+003480 2050-EXIT.
+003490     EXIT.
+003500*----------------------------------------------------------
+003510* 2100-LOOKUP-DESCRIPTION  -  TRANSLATES PD-INTERNAL-CODE
+003520* INTO A DESCRIPTION, TRYING THE BUSINESS-USER-MAINTAINABLE
+003530* YCONVFL REFERENCE FILE FIRST AND FALLING BACK TO THE
+003540* COMPILED-IN CONVEAL TABLE WHEN YCONVFL IS UNAVAILABLE OR
+003550* SILENT ON THIS CODE. AN UNRECOGNIZED CODE PRINTS RATHER
+003560* THAN ABENDS, SINCE A BAD DETAIL CODE IS NOT REASON TO STOP
+003570* THE WHOLE REPORT.
+003580*----------------------------------------------------------
+003590 2100-LOOKUP-DESCRIPTION.
+003600     SET DV-CODE-NOT-FOUND TO TRUE.
+003610     IF DV-YCONVFL-AVAILABLE
+003620         PERFORM 2110-LOOKUP-FROM-FILE THRU 2110-EXIT
+003630     END-IF.
+003640     IF DV-CODE-NOT-FOUND
+003650         PERFORM 2120-LOOKUP-FROM-TABLE THRU 2120-EXIT
+003660     END-IF.
+003670     IF DV-CODE-NOT-FOUND
+003680         MOVE '** UNKNOWN CODE **' TO DV-DTL-DESCRIPTION
+003690     END-IF.
+003700 2100-EXIT.
+003710     EXIT.
+003720*----------------------------------------------------------
+003730* 2110-LOOKUP-FROM-FILE  -  READS YCONVFL DIRECTLY BY KEY.
+003740*----------------------------------------------------------
+003750 2110-LOOKUP-FROM-FILE.
+003760     MOVE PD-INTERNAL-CODE TO YF-CODE.
+003770     READ YCONVFL
+003780         INVALID KEY
+003790             CONTINUE
+003800     END-READ.
+003810     IF DV-YCONVFL-OK
+003820         MOVE YF-DESCRIPTION TO DV-DTL-DESCRIPTION
+003830         SET DV-CODE-FOUND TO TRUE
+003840     END-IF.
+003850 2110-EXIT.
+003860     EXIT.
+003870*----------------------------------------------------------
+003880* 2120-LOOKUP-FROM-TABLE  -  COMPILED-IN FALLBACK LOOKUP
+003890* AGAINST CONVEAL WHEN YCONVFL IS UNAVAILABLE OR SILENT ON
+003900* THIS CODE.
+003910*----------------------------------------------------------
+003920 2120-LOOKUP-FROM-TABLE.
+003930     SET CV-IDX TO 1.
+003940     SEARCH ALL CV-TABLE
+003950         WHEN CV-CODE (CV-IDX) = PD-INTERNAL-CODE
+003960             MOVE CV-DESCRIPTION (CV-IDX) TO DV-DTL-DESCRIPTION
+003970             SET DV-CODE-FOUND TO TRUE
+003980     END-SEARCH.
+003990 2120-EXIT.
+004000     EXIT.
+004010*----------------------------------------------------------
+004020* 3000-PRINT-HEADERS  -  PAGE-BREAK CONTROL. STARTS A NEW
+004030* PAGE WITH THE REPORT TITLE, RUN DATE AND PAGE NUMBER.
+004040*----------------------------------------------------------
+004050 3000-PRINT-HEADERS.
+004060     ADD 1 TO DV-PAGE-NO.
+004070     MOVE ZERO TO DV-LINE-COUNT.
+004080     MOVE DV-RUN-DATE TO DV-HDR-RUN-DATE.
+004090     MOVE DV-PAGE-NO TO DV-HDR-PAGE-NO.
+004100     MOVE SPACES TO PRTLINE-REC.
+004110     MOVE '1' TO PRT-CC.
+004120     MOVE DV-HEADER-LINE-1 TO PRT-LINE.
+004130     WRITE PRTLINE-REC.
+004140     IF NOT DV-PRTLINE-OK
+004150         MOVE 'PRTLINE'  TO DV-ABEND-FILE-ID
+004160         MOVE 'WRITE'    TO DV-ABEND-OPERATION
+004170         MOVE DV-PRTLINE-STATUS TO DV-ABEND-STATUS-CODE
+004180         PERFORM 9000-ABEND-DIAGNOSTIC THRU 9000-EXIT
+004190     END-IF.
+004200 3000-EXIT.
+004210     EXIT.
+004220*----------------------------------------------------------
+004230* 8000-READ-DETAIL
+004240*----------------------------------------------------------
+004250 8000-READ-DETAIL.
+004260     READ PRTD20L-FILE
+004270         AT END
+004280             SET DV-EOF TO TRUE
+004290     END-READ.
+004300     IF NOT (DV-PRTD20L-OK OR DV-PRTD20L-EOF)
+004310         MOVE 'PRTD20L'  TO DV-ABEND-FILE-ID
+004320         MOVE 'READ'     TO DV-ABEND-OPERATION
+004330         MOVE DV-PRTD20L-STATUS TO DV-ABEND-STATUS-CODE
+004340         PERFORM 9000-ABEND-DIAGNOSTIC THRU 9000-EXIT
+004350     END-IF.
+004360 8000-EXIT.
+004370     EXIT.
+004380*----------------------------------------------------------
+004390* 9000-ABEND-DIAGNOSTIC  -  DISPLAYS WHICH FILE/OPERATION/
+004400* STATUS TRIPPED A NON-RECOVERABLE I/O CONDITION AND STOPS
+004410* THE RUN RATHER THAN LETTING THE REPORT CONTINUE ON BAD OR
+004420* MISSING DATA.
+004430*----------------------------------------------------------
+004440 9000-ABEND-DIAGNOSTIC.
+004450     DISPLAY '*****************************************'.
+004460     DISPLAY 'REMARKSLESS - ABEND - I/O ERROR'.
+004470     DISPLAY '  FILE      : ' DV-ABEND-FILE-ID.
+004480     DISPLAY '  OPERATION : ' DV-ABEND-OPERATION.
+004490     DISPLAY '  STATUS    : ' DV-ABEND-STATUS-CODE.
+004500     DISPLAY '*****************************************'.
+004510     MOVE 99 TO RETURN-CODE.
+004520     STOP RUN.
+004530 9000-EXIT.
+004540     EXIT.
+004550*----------------------------------------------------------
+004560* 9999-TERMINATE
+004570*----------------------------------------------------------
+004580 9999-TERMINATE.
+004590     MOVE DV-CHKPT-PGM-ID       TO CHKPT-PROGRAM-ID.
+004600     MOVE SPACES                TO CHKPT-LAST-KEY.
+004610     MOVE ZERO                  TO CHKPT-LAST-KEY (1:9).
+004620     ACCEPT CHKPT-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+004630     ACCEPT CHKPT-CHECKPOINT-TIME FROM TIME.
+004640     WRITE DVCHKPT-REC
+004650         INVALID KEY
+004660             REWRITE DVCHKPT-REC
+004670     END-WRITE.
+004680     CLOSE DVCHKPT.
+004690     CLOSE PRTD20L-FILE.
+004700     CLOSE PRTLINE.
+004710     IF DV-YCONVFL-AVAILABLE
+004720         CLOSE YCONVFL
+004730     END-IF.
+004740 9999-EXIT.
+004750     EXIT.
+004760 END PROGRAM RemarksLess.
