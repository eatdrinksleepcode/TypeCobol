@@ -0,0 +1,155 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DVDRIVER.
+000030 AUTHOR.        DV-APPL-SUPPORT.
+000040 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2026-08-09  DV   ORIGINAL - COORDINATES THE NIGHTLY CYCLE
+000110*                  OVER SETADRROF, DVZZMFT0, PGM AND
+000120*                  REMARKSLESS IN A SINGLE CONTROLLING RUN
+000130*                  INSTEAD OF FOUR INDEPENDENTLY SCHEDULED JOB
+000140*                  STEPS. EACH CALL'S RETURN-CODE IS CHECKED
+000150*                  BEFORE THE NEXT PROGRAM IS STARTED, AND ANY
+000160*                  STEP SIGNALLING A SEVERE FAILURE (RETURN-
+000170*                  CODE 16 OR HIGHER, THE SAME THRESHOLD EVERY
+000180*                  PROGRAM IN THIS SUITE ALREADY USES FOR AN
+000190*                  UNRECOVERABLE OPEN FAILURE) STOPS THE
+000200*                  REMAINING STEPS FROM RUNNING AGAINST STALE
+000210*                  OR INCOMPLETE DATA. A RETURN-CODE OF 8, AS
+000220*                  SetAdrrOf NOW SIGNALS WHENEVER IT REJECTS
+000230*                  ONE OF ITS OWN DEMONSTRATION ADDRESS
+000240*                  EXCHANGES, IS TREATED AS AN INFORMATIONAL
+000250*                  WARNING RATHER THAN A HALT CONDITION, SINCE
+000260*                  THAT PROGRAM'S BUILT-IN EXCHANGE SET STILL
+000270*                  CARRIES A FEW DELIBERATELY MISMATCHED PAIRS
+000280*                  LEFT OVER FROM ITS ORIGINAL FORM AND SO
+000290*                  ALWAYS RAISES THAT SIGNAL BY DESIGN.
+000295* 2026-08-09  DV   CALLS SETADRROF AND REMARKSLESS BY THEIR
+000296*                  8-CHARACTER TRUNCATED LOAD-MODULE NAMES
+000297*                  (SETADRRO/REMARKSL) INSTEAD OF THEIR FULL
+000298*                  PROGRAM-ID LITERALS, MATCHING THE NAME
+000299*                  REMKPART.JCL ALREADY EXECUTES AND THE NAME
+000300*                  SETADRROF ITSELF CHECKPOINTS UNDER.
+000301* 2026-08-09  DV   CORRECTED THE SETADRROF TRUNCATION - THE
+000302*                  FIRST 8 CHARACTERS OF SETADRROF ARE
+000303*                  'SETADRRO', NOT 'SETADRR'; THE PRIOR ENTRY
+000304*                  DROPPED THE TRAILING O.
+000306* 2026-08-09  DV   SETADRROF NO LONGER RETURNS 8 FOR ITS BUILT-IN
+000307*                  EXCHANGE SELF-TEST - THAT VALUE NEVER VARIED
+000308*                  FROM ONE RUN TO THE NEXT, SO TREATING IT AS
+000309*                  INFORMATIONAL HERE WAS MASKING A RETURN-CODE
+000310*                  THAT COULD NEVER HAVE SIGNALLED ANYTHING A
+000311*                  CALLER DID. THE SEVERE-THRESHOLD CHECK BELOW
+000312*                  IS UNCHANGED AND STILL CATCHES A GENUINE
+000313*                  SETADRROF FAILURE (RETURN-CODE 16, AN OPEN
+000314*                  FAILURE).
+000315*----------------------------------------------------------
+000316 ENVIRONMENT DIVISION.
+000317*----------------------------------------------------------
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------
+000360* PARAMETERS PASSED TO SETADRROF, THE ONLY STEP IN THE
+000370* NIGHTLY CYCLE THAT TAKES ANY
+000380*----------------------------------------------------------
+000390 01  DV-DRV-MYDATE               PIC 9(8).
+000400 01  DV-DRV-MYDATE2              PIC 9(8).
+000410 01  DV-DRV-PICVAR               PIC X(10) VALUE SPACES.
+000420*----------------------------------------------------------
+000430* STEP RETURN-CODE TRACKING
+000440*----------------------------------------------------------
+000450 01  DV-DRV-STEP-RC              PIC S9(4) COMP.
+000460 01  DV-DRV-SEVERE-THRESHOLD     PIC S9(4) COMP VALUE +16.
+000470 01  DV-DRV-HALTED-SW            PIC X(01) VALUE 'N'.
+000480     88  DV-DRV-HALTED           VALUE 'Y'.
+000490     88  DV-DRV-NOT-HALTED       VALUE 'N'.
+000500 01  DV-DRV-HALTED-AT            PIC X(11) VALUE SPACES.
+000510*----------------------------------------------------------
+000520 PROCEDURE DIVISION.
+000530*----------------------------------------------------------
+000540* 0000-MAINLINE  -  RUNS EACH STEP OF THE NIGHTLY CYCLE IN
+000550* ORDER, STOPPING THE CHAIN THE MOMENT ONE OF THEM SIGNALS A
+000560* SEVERE FAILURE.
+000570*----------------------------------------------------------
+000580 0000-MAINLINE.
+000590     PERFORM 1000-RUN-SETADRROF THRU 1000-EXIT.
+000600     IF DV-DRV-NOT-HALTED
+000610         PERFORM 2000-RUN-DVZZMFT0 THRU 2000-EXIT
+000620     END-IF.
+000630     IF DV-DRV-NOT-HALTED
+000640         PERFORM 3000-RUN-PGM THRU 3000-EXIT
+000650     END-IF.
+000660     IF DV-DRV-NOT-HALTED
+000670         PERFORM 4000-RUN-REMARKSLESS THRU 4000-EXIT
+000680     END-IF.
+000690     IF DV-DRV-HALTED
+000700         DISPLAY 'DVDRIVER - NIGHTLY CYCLE HALTED AFTER '
+000710             DV-DRV-HALTED-AT ' - RETURN-CODE ' DV-DRV-STEP-RC
+000720         MOVE DV-DRV-STEP-RC TO RETURN-CODE
+000730     ELSE
+000740         DISPLAY 'DVDRIVER - NIGHTLY CYCLE COMPLETED NORMALLY'
+000750         MOVE 0 TO RETURN-CODE
+000760     END-IF.
+000770     GOBACK.
+000780*----------------------------------------------------------
+000790* 1000-RUN-SETADRROF  -  SUPPLIES A CURRENT RUN DATE FOR
+000800* MYDATE/MYDATE2 AND AN EMPTY PICVAR, THEN CHECKS THE
+000810* RETURNED CONDITION CODE.
+000820*----------------------------------------------------------
+000830 1000-RUN-SETADRROF.
+000840     ACCEPT DV-DRV-MYDATE FROM DATE YYYYMMDD.
+000850     MOVE DV-DRV-MYDATE TO DV-DRV-MYDATE2.
+000860     MOVE SPACES TO DV-DRV-PICVAR.
+000870     CALL 'SETADRRO' USING DV-DRV-MYDATE DV-DRV-MYDATE2
+000880         DV-DRV-PICVAR.
+000890     MOVE RETURN-CODE TO DV-DRV-STEP-RC.
+000900     IF DV-DRV-STEP-RC >= DV-DRV-SEVERE-THRESHOLD
+000910         MOVE 'SETADRROF' TO DV-DRV-HALTED-AT
+000920         SET DV-DRV-HALTED TO TRUE
+000930     END-IF.
+000940 1000-EXIT.
+000950     EXIT.
+000960*----------------------------------------------------------
+000970* 2000-RUN-DVZZMFT0  -  BUILDS AND WRITES THE NIGHTLY
+000980* NOTICE FILE. TAKES NO PARAMETERS.
+000990*----------------------------------------------------------
+001000 2000-RUN-DVZZMFT0.
+001010     CALL 'DVZZMFT0'.
+001020     MOVE RETURN-CODE TO DV-DRV-STEP-RC.
+001030     IF DV-DRV-STEP-RC >= DV-DRV-SEVERE-THRESHOLD
+001040         MOVE 'DVZZMFT0' TO DV-DRV-HALTED-AT
+001050         SET DV-DRV-HALTED TO TRUE
+001060     END-IF.
+001070 2000-EXIT.
+001080     EXIT.
+001090*----------------------------------------------------------
+001100* 3000-RUN-PGM  -  ADVANCES THE RECORD-STATUS LIFECYCLE FOR
+001110* THE CURRENT BATCH RUN. TAKES NO PARAMETERS.
+001120*----------------------------------------------------------
+001130 3000-RUN-PGM.
+001140     CALL 'PGM'.
+001150     MOVE RETURN-CODE TO DV-DRV-STEP-RC.
+001160     IF DV-DRV-STEP-RC >= DV-DRV-SEVERE-THRESHOLD
+001170         MOVE 'PGM' TO DV-DRV-HALTED-AT
+001180         SET DV-DRV-HALTED TO TRUE
+001190     END-IF.
+001200 3000-EXIT.
+001210     EXIT.
+001220*----------------------------------------------------------
+001230* 4000-RUN-REMARKSLESS  -  PRINTS THE PAGINATED PRTD20L
+001240* REPORT LAST, SO IT REFLECTS ANY STATUS CHANGES PGM MADE
+001250* EARLIER IN THIS SAME RUN. TAKES NO PARAMETERS.
+001260*----------------------------------------------------------
+001270 4000-RUN-REMARKSLESS.
+001280     CALL 'REMARKSL'.
+001290     MOVE RETURN-CODE TO DV-DRV-STEP-RC.
+001300     IF DV-DRV-STEP-RC >= DV-DRV-SEVERE-THRESHOLD
+001310         MOVE 'REMARKSLESS' TO DV-DRV-HALTED-AT
+001320         SET DV-DRV-HALTED TO TRUE
+001330     END-IF.
+001340 4000-EXIT.
+001350     EXIT.
+001360 END PROGRAM DVDRIVER.
