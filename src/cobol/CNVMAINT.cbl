@@ -0,0 +1,159 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CNVMAINT.
+000030 AUTHOR.        DV-APPL-SUPPORT.
+000040 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2026-08-09  DV   ORIGINAL - LINE-MODE UTILITY LETTING A
+000110*                  BUSINESS USER ADD, CHANGE, REMOVE OR VIEW
+000120*                  AN ENTRY IN THE YCONVFL CODE-TRANSLATION
+000130*                  REFERENCE FILE WITHOUT A PROGRAMMER CHANGING
+000140*                  THE COMPILED-IN CONVEAL TABLE AND
+000150*                  RECOMPILING EVERY PROGRAM THAT USES IT. RUNS
+000160*                  AS AN OPERATOR-ATTENDED TSO FOREGROUND JOB,
+000170*                  PROMPTING ON SYSOUT AND READING REPLIES FROM
+000180*                  SYSIN, THE SAME PATTERN PGMMAINT USES SINCE
+000190*                  THIS SHOP HAS NO CICS REGION FOR EITHER
+000200*                  FILE.
+000210*----------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT YCONVFL ASSIGN TO YCONVFL
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS YF-CODE
+000290         FILE STATUS IS DV-YCONVFL-STATUS.
+000300*----------------------------------------------------------
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  YCONVFL.
+000340 COPY YCONVFREC.
+000350*----------------------------------------------------------
+000360 WORKING-STORAGE SECTION.
+000370*----------------------------------------------------------
+000380* FILE STATUS
+000390*----------------------------------------------------------
+000400 01  DV-YCONVFL-STATUS           PIC X(02) VALUE '00'.
+000410     88  DV-YCONVFL-OK           VALUES '00' '02'.
+000420     88  DV-YCONVFL-NOT-FOUND    VALUES '23' '35'.
+000430*----------------------------------------------------------
+000440* OPERATOR TRANSACTION FIELDS
+000450*----------------------------------------------------------
+000460 01  DV-OP-COMMAND               PIC X(01).
+000470     88  DV-OP-END               VALUE 'E'.
+000480     88  DV-OP-ADD-OR-CHANGE     VALUE 'U'.
+000490     88  DV-OP-VIEW              VALUE 'V'.
+000500     88  DV-OP-DELETE            VALUE 'D'.
+000510 01  DV-OP-CODE                  PIC X(04).
+000520 01  DV-OP-DESCRIPTION           PIC X(30).
+000530*----------------------------------------------------------
+000540 PROCEDURE DIVISION.
+000550*----------------------------------------------------------
+000560* 0000-MAINLINE
+000570*----------------------------------------------------------
+000580 0000-MAINLINE.
+000590     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+000600     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000610         UNTIL DV-OP-END.
+000620     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+000630     GOBACK.
+000640*----------------------------------------------------------
+000650* 1000-OPEN-FILES  -  OPENS YCONVFL I-O, CREATING IT ON THE
+000660* FIRST EVER RUN IF IT DOES NOT YET EXIST.
+000670*----------------------------------------------------------
+000680 1000-OPEN-FILES.
+000690     OPEN I-O YCONVFL.
+000700     IF DV-YCONVFL-NOT-FOUND
+000710         OPEN OUTPUT YCONVFL
+000720         CLOSE YCONVFL
+000730         OPEN I-O YCONVFL
+000740     END-IF.
+000750     IF NOT DV-YCONVFL-OK
+000760         DISPLAY 'CNVMAINT - OPEN FAILED FOR YCONVFL - '
+000770             DV-YCONVFL-STATUS
+000780         MOVE 16 TO RETURN-CODE
+000790         STOP RUN
+000800     END-IF.
+000810 1000-EXIT.
+000820     EXIT.
+000830*----------------------------------------------------------
+000840* 2000-PROCESS-TRANSACTION  -  ONE OPERATOR INTERACTION. E
+000850* ENDS THE UTILITY, V DISPLAYS AN ENTRY, U ADDS OR CHANGES
+000860* AN ENTRY, D REMOVES ONE.
+000870*----------------------------------------------------------
+000880 2000-PROCESS-TRANSACTION.
+000890     DISPLAY 'CNVMAINT - ENTER COMMAND (V=VIEW, U=UPDATE, '
+000900         'D=DELETE, E=END): '.
+000910     ACCEPT DV-OP-COMMAND.
+000920     IF DV-OP-END
+000930         GO TO 2000-EXIT
+000940     END-IF.
+000950     DISPLAY 'CNVMAINT - ENTER CODE: '.
+000960     ACCEPT DV-OP-CODE.
+000970     MOVE DV-OP-CODE TO YF-CODE.
+000980     EVALUATE TRUE
+000990         WHEN DV-OP-VIEW
+001000             PERFORM 3000-VIEW-ENTRY THRU 3000-EXIT
+001010         WHEN DV-OP-ADD-OR-CHANGE
+001020             PERFORM 4000-ADD-OR-CHANGE-ENTRY THRU 4000-EXIT
+001030         WHEN DV-OP-DELETE
+001040             PERFORM 5000-DELETE-ENTRY THRU 5000-EXIT
+001050         WHEN OTHER
+001060             DISPLAY 'CNVMAINT - INVALID COMMAND - '
+001070                 DV-OP-COMMAND
+001080     END-EVALUATE.
+001090 2000-EXIT.
+001100     EXIT.
+001110*----------------------------------------------------------
+001120* 3000-VIEW-ENTRY  -  DISPLAYS THE CURRENT DESCRIPTION FOR
+001130* THE ENTERED CODE, IF ANY.
+001140*----------------------------------------------------------
+001150 3000-VIEW-ENTRY.
+001160     READ YCONVFL
+001170         INVALID KEY
+001180             DISPLAY 'CNVMAINT - CODE NOT FOUND - ' DV-OP-CODE
+001190             GO TO 3000-EXIT
+001200     END-READ.
+001210     DISPLAY 'CNVMAINT - ' YF-CODE ' = ' YF-DESCRIPTION.
+001220 3000-EXIT.
+001230     EXIT.
+001240*----------------------------------------------------------
+001250* 4000-ADD-OR-CHANGE-ENTRY  -  PROMPTS FOR THE DESCRIPTION AND
+001260* WRITES A NEW ENTRY, OR REWRITES ONE THAT ALREADY EXISTS.
+001270*----------------------------------------------------------
+001280 4000-ADD-OR-CHANGE-ENTRY.
+001290     DISPLAY 'CNVMAINT - ENTER DESCRIPTION: '.
+001300     ACCEPT DV-OP-DESCRIPTION.
+001310     MOVE DV-OP-DESCRIPTION TO YF-DESCRIPTION.
+001320     WRITE YCONVFL-REC
+001330         INVALID KEY
+001340             REWRITE YCONVFL-REC
+001350     END-WRITE.
+001360     DISPLAY 'CNVMAINT - ENTRY SAVED FOR CODE ' YF-CODE.
+001370 4000-EXIT.
+001380     EXIT.
+001390*----------------------------------------------------------
+001400* 5000-DELETE-ENTRY  -  REMOVES THE ENTRY FOR THE ENTERED
+001410* CODE, IF ONE EXISTS.
+001420*----------------------------------------------------------
+001430 5000-DELETE-ENTRY.
+001440     DELETE YCONVFL
+001450         INVALID KEY
+001460             DISPLAY 'CNVMAINT - CODE NOT FOUND - ' DV-OP-CODE
+001470             GO TO 5000-EXIT
+001480     END-DELETE.
+001490     DISPLAY 'CNVMAINT - ENTRY REMOVED FOR CODE ' DV-OP-CODE.
+001500 5000-EXIT.
+001510     EXIT.
+001520*----------------------------------------------------------
+001530* 8000-CLOSE-FILES
+001540*----------------------------------------------------------
+001550 8000-CLOSE-FILES.
+001560     CLOSE YCONVFL.
+001570 8000-EXIT.
+001580     EXIT.
+001590 END PROGRAM CNVMAINT.
