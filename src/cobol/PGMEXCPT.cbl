@@ -0,0 +1,287 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PGMEXCPT.
+000030 AUTHOR.        DV-APPL-SUPPORT.
+000040 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2026-08-09  DV   ORIGINAL - MORNING EXCEPTION REPORT LISTING
+000110*                  PGMSTAT RECORDS STILL IN A NON-TERMINAL
+000120*                  STATUS (PENDING/ON-HOLD) BEYOND THE SLA
+000130*                  WINDOW, OLDEST FIRST, SO OPERATIONS CAN
+000140*                  CHASE THEM DOWN BEFORE THE NEXT CYCLE.
+000141* 2026-08-09  DV   5000-CALC-ABSOLUTE-DAY NOW APPLIES THE FULL
+000142*                  /4-/100+/400 LEAP-YEAR RULE INSTEAD OF A BARE
+000143*                  /4 TEST WHEN DECIDING DV-CALC-IS-LEAP, SO
+000144*                  CENTURY YEARS LIKE 1900 AND 2100 NO LONGER
+000145*                  PICK UP AN EXTRA DAY THEY DO NOT HAVE.
+000150*----------------------------------------------------------
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT PGMSTAT ASSIGN TO PGMSTAT
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS SEQUENTIAL
+000220         RECORD KEY IS PS-RECORD-ID
+000230         FILE STATUS IS DV-PGMSTAT-STATUS.
+000240     SELECT SORTWORK ASSIGN TO SORTWK1.
+000250     SELECT EXCPTRPT ASSIGN TO EXCPTRPT
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS DV-EXCPTRPT-STATUS.
+000280*----------------------------------------------------------
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  PGMSTAT.
+000320 COPY PGMSTREC.
+000330 SD  SORTWORK.
+000340 01  SW-REC.
+000350     05  SW-AGE-DAYS             PIC S9(08) COMP.
+000360     05  SW-RECORD-ID            PIC X(10).
+000370     05  SW-STATUS-CODE          PIC X(02).
+000380     05  SW-LAST-UPDATED-DATE    PIC 9(08).
+000390     05  SW-LAST-UPDATED-TIME    PIC 9(06).
+000400 FD  EXCPTRPT
+000410     RECORD CONTAINS 133 CHARACTERS.
+000420 01  EXCPTRPT-REC.
+000430     05  PRT-CC                  PIC X(01).
+000440     05  PRT-LINE                PIC X(132).
+000450*----------------------------------------------------------
+000460 WORKING-STORAGE SECTION.
+000470*----------------------------------------------------------
+000480* FILE STATUS AND CONTROL SWITCHES
+000490*----------------------------------------------------------
+000500 01  DV-PGMSTAT-STATUS           PIC X(02) VALUE '00'.
+000510     88  DV-PGMSTAT-OK           VALUE '00'.
+000520 01  DV-EXCPTRPT-STATUS          PIC X(02) VALUE '00'.
+000530     88  DV-EXCPTRPT-OK          VALUE '00'.
+000540 01  DV-RUN-DATE                 PIC 9(08).
+000550 01  DV-SLA-DAYS                 PIC 9(03) VALUE 002.
+000560 01  DV-EXCEPTION-COUNT          PIC 9(05) VALUE ZERO.
+000570 01  DV-PAGE-NO                  PIC 9(05) VALUE ZERO.
+000580 01  DV-LINE-COUNT               PIC 9(03) VALUE 99.
+000590 01  DV-MAX-LINES-PER-PAGE       PIC 9(03) VALUE 50.
+000600*----------------------------------------------------------
+000610* AGE-IN-DAYS CALCULATION WORK AREA. AN ABSOLUTE DAY NUMBER
+000620* IS COMPUTED FOR BOTH TODAY'S RUN DATE AND EACH RECORD'S
+000630* LAST-UPDATED DATE SO THE TWO CAN BE SUBTRACTED TO GET AN
+000640* EXACT AGE IN DAYS, WITHOUT RELYING ON AN INTRINSIC FUNCTION.
+000650*----------------------------------------------------------
+000660 01  DV-CALC-DATE-WORK.
+000670     05  DV-CALC-CCYY            PIC 9(04).
+000680     05  DV-CALC-MM              PIC 9(02).
+000690     05  DV-CALC-DD              PIC 9(02).
+000700 01  DV-CALC-LEAP-QUOT           PIC 9(04) COMP.
+000710 01  DV-CALC-LEAP-REMAINDER      PIC 9(04) COMP.
+000720 01  DV-CALC-YEARS-BEFORE        PIC 9(04).
+000730 01  DV-CALC-LEAPDAYS-BEFORE     PIC S9(08) COMP.
+000740 01  DV-CALC-ABSDAY              PIC S9(08) COMP.
+000750 01  DV-CALC-IS-LEAP-SW          PIC X(01) VALUE 'N'.
+000751     88  DV-CALC-IS-LEAP         VALUE 'Y'.
+000752     88  DV-CALC-NOT-LEAP        VALUE 'N'.
+000770 01  DV-TODAY-ABSDAY             PIC S9(08) COMP.
+000780 01  DV-REC-ABSDAY               PIC S9(08) COMP.
+000790 01  DV-AGE-DAYS                 PIC S9(08) COMP.
+000800*----------------------------------------------------------
+000810 01  DV-CALC-CUM-DAYS-VALUES.
+000820     05  FILLER PIC 9(03) VALUE 000.
+000830     05  FILLER PIC 9(03) VALUE 031.
+000840     05  FILLER PIC 9(03) VALUE 059.
+000850     05  FILLER PIC 9(03) VALUE 090.
+000860     05  FILLER PIC 9(03) VALUE 120.
+000870     05  FILLER PIC 9(03) VALUE 151.
+000880     05  FILLER PIC 9(03) VALUE 181.
+000890     05  FILLER PIC 9(03) VALUE 212.
+000900     05  FILLER PIC 9(03) VALUE 243.
+000910     05  FILLER PIC 9(03) VALUE 273.
+000920     05  FILLER PIC 9(03) VALUE 304.
+000930     05  FILLER PIC 9(03) VALUE 334.
+000940 01  DV-CALC-CUM-DAYS-TAB REDEFINES DV-CALC-CUM-DAYS-VALUES.
+000950     05  DV-CALC-CUM-DAYS        PIC 9(03) OCCURS 12 TIMES.
+000960*----------------------------------------------------------
+000970* REPORT LINES
+000980*----------------------------------------------------------
+000990 01  DV-HEADER-LINE-1.
+001000     05  FILLER                  PIC X(30)
+001010             VALUE 'PGMSTAT EXCEPTION AGING REPORT'.
+001020     05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+001030     05  DV-HDR-RUN-DATE         PIC 9(08).
+001040     05  FILLER                  PIC X(10) VALUE '   PAGE: '.
+001050     05  DV-HDR-PAGE-NO          PIC ZZZZ9.
+001060 01  DV-HEADER-LINE-2.
+001070     05  FILLER                  PIC X(12) VALUE 'RECORD ID'.
+001080     05  FILLER                  PIC X(10) VALUE 'STATUS'.
+001090     05  FILLER                  PIC X(14) VALUE 'LAST UPDATED'.
+001100     05  FILLER                  PIC X(10) VALUE 'AGE(DAYS)'.
+001110 01  DV-DETAIL-LINE.
+001120     05  DV-DTL-RECORD-ID        PIC X(10).
+001130     05  FILLER                  PIC X(02) VALUE SPACES.
+001140     05  DV-DTL-STATUS-CODE      PIC X(02).
+001150     05  FILLER                  PIC X(06) VALUE SPACES.
+001160     05  DV-DTL-LAST-UPDATED     PIC 9(08).
+001170     05  FILLER                  PIC X(06) VALUE SPACES.
+001180     05  DV-DTL-AGE-DAYS         PIC ZZZZ9.
+001190*----------------------------------------------------------
+001200 PROCEDURE DIVISION.
+001210*----------------------------------------------------------
+001220* 0000-MAINLINE
+001230*----------------------------------------------------------
+001240 0000-MAINLINE.
+001250     ACCEPT DV-RUN-DATE FROM DATE YYYYMMDD.
+001260     MOVE DV-RUN-DATE TO DV-CALC-DATE-WORK.
+001270     PERFORM 5000-CALC-ABSOLUTE-DAY THRU 5000-EXIT.
+001280     MOVE DV-CALC-ABSDAY TO DV-TODAY-ABSDAY.
+001290     SORT SORTWORK
+001300         ON DESCENDING KEY SW-AGE-DAYS
+001310         INPUT PROCEDURE 2000-SELECT-EXCEPTIONS THRU 2000-EXIT
+001320         OUTPUT PROCEDURE 3000-WRITE-REPORT THRU 3000-EXIT.
+001330     GOBACK.
+001340*----------------------------------------------------------
+001350* 2000-SELECT-EXCEPTIONS  -  READS EVERY PGMSTAT RECORD,
+001360* COMPUTES ITS AGE IN DAYS, AND RELEASES TO THE SORT ONLY
+001370* THOSE RECORDS THAT ARE STILL NON-TERMINAL AND OLDER THAN
+001380* THE SLA WINDOW.
+001390*----------------------------------------------------------
+001400 2000-SELECT-EXCEPTIONS.
+001410     OPEN INPUT PGMSTAT.
+001420     IF NOT DV-PGMSTAT-OK
+001430         DISPLAY 'PGMEXCPT - OPEN FAILED FOR PGMSTAT - '
+001440             DV-PGMSTAT-STATUS
+001450         MOVE 16 TO RETURN-CODE
+001460         STOP RUN
+001470     END-IF.
+001480     PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001490         UNTIL DV-PGMSTAT-STATUS = '10'.
+001500     CLOSE PGMSTAT.
+001510 2000-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------
+001540* 2100-READ-AND-RELEASE
+001550*----------------------------------------------------------
+001560 2100-READ-AND-RELEASE.
+001570     READ PGMSTAT NEXT RECORD
+001580         AT END
+001590             CONTINUE
+001600     END-READ.
+001610     IF DV-PGMSTAT-STATUS = '10'
+001620         GO TO 2100-EXIT
+001630     END-IF.
+001640     IF PS-NON-TERMINAL
+001650         MOVE PS-LAST-UPDATED-DATE TO DV-CALC-DATE-WORK
+001660         PERFORM 5000-CALC-ABSOLUTE-DAY THRU 5000-EXIT
+001670         MOVE DV-CALC-ABSDAY TO DV-REC-ABSDAY
+001680         COMPUTE DV-AGE-DAYS = DV-TODAY-ABSDAY - DV-REC-ABSDAY
+001690         IF DV-AGE-DAYS > DV-SLA-DAYS
+001700             MOVE DV-AGE-DAYS           TO SW-AGE-DAYS
+001710             MOVE PS-RECORD-ID          TO SW-RECORD-ID
+001720             MOVE PS-STATUS-CODE        TO SW-STATUS-CODE
+001730             MOVE PS-LAST-UPDATED-DATE  TO SW-LAST-UPDATED-DATE
+001740             MOVE PS-LAST-UPDATED-TIME  TO SW-LAST-UPDATED-TIME
+001750             RELEASE SW-REC
+001760         END-IF
+001770     END-IF.
+001780 2100-EXIT.
+001790     EXIT.
+001800*----------------------------------------------------------
+001810* 3000-WRITE-REPORT  -  RETURNS THE SORTED EXCEPTIONS, OLDEST
+001820* FIRST, AND WRITES THEM TO EXCPTRPT WITH PAGE-BREAK HEADERS.
+001830*----------------------------------------------------------
+001840 3000-WRITE-REPORT.
+001850     OPEN OUTPUT EXCPTRPT.
+001860     IF NOT DV-EXCPTRPT-OK
+001870         DISPLAY 'PGMEXCPT - OPEN FAILED FOR EXCPTRPT - '
+001880             DV-EXCPTRPT-STATUS
+001890         MOVE 16 TO RETURN-CODE
+001900         STOP RUN
+001910     END-IF.
+001920     PERFORM 3100-RETURN-AND-PRINT THRU 3100-EXIT
+001930         UNTIL DV-EXCPTRPT-STATUS = '10'.
+001940     IF DV-EXCEPTION-COUNT = ZERO
+001950         PERFORM 3200-PRINT-HEADERS THRU 3200-EXIT
+001960         MOVE ' ' TO PRT-CC
+001970         MOVE 'NO EXCEPTIONS - ALL RECORDS WITHIN SLA'
+001980             TO PRT-LINE
+001990         WRITE EXCPTRPT-REC
+002000     END-IF.
+002010     CLOSE EXCPTRPT.
+002020 3000-EXIT.
+002030     EXIT.
+002040*----------------------------------------------------------
+002050* 3100-RETURN-AND-PRINT
+002060*----------------------------------------------------------
+002070 3100-RETURN-AND-PRINT.
+002080     RETURN SORTWORK
+002090         AT END
+002100             MOVE '10' TO DV-EXCPTRPT-STATUS
+002110             GO TO 3100-EXIT
+002120     END-RETURN.
+002130     IF DV-LINE-COUNT >= DV-MAX-LINES-PER-PAGE
+002140         PERFORM 3200-PRINT-HEADERS THRU 3200-EXIT
+002150     END-IF.
+002160     MOVE SW-RECORD-ID          TO DV-DTL-RECORD-ID.
+002170     MOVE SW-STATUS-CODE        TO DV-DTL-STATUS-CODE.
+002180     MOVE SW-LAST-UPDATED-DATE  TO DV-DTL-LAST-UPDATED.
+002190     MOVE SW-AGE-DAYS           TO DV-DTL-AGE-DAYS.
+002200     MOVE ' '                   TO PRT-CC.
+002210     MOVE DV-DETAIL-LINE        TO PRT-LINE.
+002220     WRITE EXCPTRPT-REC.
+002230     ADD 1 TO DV-LINE-COUNT.
+002240     ADD 1 TO DV-EXCEPTION-COUNT.
+002250 3100-EXIT.
+002260     EXIT.
+002270*----------------------------------------------------------
+002280* 3200-PRINT-HEADERS
+002290*----------------------------------------------------------
+002300 3200-PRINT-HEADERS.
+002310     ADD 1 TO DV-PAGE-NO.
+002320     MOVE ZERO TO DV-LINE-COUNT.
+002330     MOVE DV-RUN-DATE TO DV-HDR-RUN-DATE.
+002340     MOVE DV-PAGE-NO  TO DV-HDR-PAGE-NO.
+002350     MOVE '1' TO PRT-CC.
+002360     MOVE DV-HEADER-LINE-1 TO PRT-LINE.
+002370     WRITE EXCPTRPT-REC.
+002380     MOVE ' ' TO PRT-CC.
+002390     MOVE DV-HEADER-LINE-2 TO PRT-LINE.
+002400     WRITE EXCPTRPT-REC.
+002410     ADD 2 TO DV-LINE-COUNT.
+002420 3200-EXIT.
+002430     EXIT.
+002440*----------------------------------------------------------
+002450* 5000-CALC-ABSOLUTE-DAY  -  CONVERTS THE DATE IN
+002460* DV-CALC-DATE-WORK INTO AN ABSOLUTE DAY NUMBER IN
+002470* DV-CALC-ABSDAY SO TWO DATES CAN BE SUBTRACTED TO GET AN
+002480* EXACT NUMBER OF DAYS APART.
+002490*----------------------------------------------------------
+002500 5000-CALC-ABSOLUTE-DAY.
+002510     SET DV-CALC-NOT-LEAP TO TRUE.
+002520     DIVIDE DV-CALC-CCYY BY 4 GIVING DV-CALC-LEAP-QUOT
+002530         REMAINDER DV-CALC-LEAP-REMAINDER.
+002540     IF DV-CALC-LEAP-REMAINDER = 0
+002550         DIVIDE DV-CALC-CCYY BY 100 GIVING DV-CALC-LEAP-QUOT
+002560             REMAINDER DV-CALC-LEAP-REMAINDER
+002570         IF DV-CALC-LEAP-REMAINDER NOT = 0
+002580             SET DV-CALC-IS-LEAP TO TRUE
+002590         ELSE
+002600             DIVIDE DV-CALC-CCYY BY 400 GIVING DV-CALC-LEAP-QUOT
+002610                 REMAINDER DV-CALC-LEAP-REMAINDER
+002620             IF DV-CALC-LEAP-REMAINDER = 0
+002630                 SET DV-CALC-IS-LEAP TO TRUE
+002640             END-IF
+002650         END-IF
+002660     END-IF.
+002670     COMPUTE DV-CALC-YEARS-BEFORE = DV-CALC-CCYY - 1.
+002680     COMPUTE DV-CALC-LEAPDAYS-BEFORE =
+002690         (DV-CALC-YEARS-BEFORE / 4)
+002700         - (DV-CALC-YEARS-BEFORE / 100)
+002710         + (DV-CALC-YEARS-BEFORE / 400).
+002720     COMPUTE DV-CALC-ABSDAY = (DV-CALC-CCYY * 365)
+002730         + DV-CALC-LEAPDAYS-BEFORE
+002740         + DV-CALC-CUM-DAYS (DV-CALC-MM)
+002750         + DV-CALC-DD.
+002760     IF DV-CALC-IS-LEAP AND DV-CALC-MM > 2
+002770         ADD 1 TO DV-CALC-ABSDAY
+002780     END-IF.
+002790 5000-EXIT.
+002800     EXIT.
+002810 END PROGRAM PGMEXCPT.
