@@ -0,0 +1,176 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PGMMAINT.
+000030 AUTHOR.        DV-APPL-SUPPORT.
+000040 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2026-08-09  DV   ORIGINAL - LINE-MODE OPERATOR TRANSACTION
+000110*                  LETTING AN OPERATOR VIEW OR OVERRIDE A
+000120*                  PGMSTAT RECORD'S STATUS WITHOUT WAITING FOR
+000130*                  THE NEXT BATCH RUN. EVERY CHANGE FEEDS THE
+000140*                  SAME PGMAUDIT AUDIT TRAIL AS THE BATCH-SIDE
+000150*                  StrtPgm PARAGRAPH, TAGGED PA-SOURCE-ONLINE
+000160*                  SO IT CAN BE TOLD APART FROM A BATCH CHANGE.
+000170*                  THIS SHOP HAS NO CICS REGION FOR PGM, SO THE
+000180*                  TRANSACTION RUNS AS AN OPERATOR-ATTENDED TSO
+000190*                  FOREGROUND JOB, PROMPTING ON SYSOUT AND
+000200*                  READING REPLIES FROM SYSIN.
+000205* 2026-08-09  DV   CORRECTED DV-PGMSTAT-NOT-FOUND FROM '23' TO
+000206*                  '35'. '23' IS THE RECORD-NOT-FOUND STATUS FOR
+000207*                  A KEYED READ, NOT THE FILE-NOT-FOUND STATUS AN
+000208*                  OPEN I-O RETURNS AGAINST A DATASET THAT DOES
+000209*                  NOT YET EXIST, SO A GENUINE FIRST-EVER RUN WAS
+000210*                  ABENDING INSTEAD OF CREATING PGMSTAT.
+000212* 2026-08-09  DV   ADDED DV-PGMAUDIT-NOT-FOUND ALONGSIDE
+000213*                  DV-PGMSTAT-NOT-FOUND AND SWITCHED 1000-OPEN-
+000214*                  FILES TO TEST IT INSTEAD OF COMPARING
+000215*                  DV-PGMAUDIT-STATUS TO THE RAW LITERAL '35',
+000216*                  MATCHING PGM'S OWN 88-LEVEL IDIOM FOR THE
+000217*                  SAME CONDITION ON THE SAME FILE.
+000218*----------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT PGMSTAT ASSIGN TO PGMSTAT
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS PS-RECORD-ID
+000290         FILE STATUS IS DV-PGMSTAT-STATUS.
+000300     SELECT PGMAUDIT ASSIGN TO PGMAUDIT
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS DV-PGMAUDIT-STATUS.
+000330*----------------------------------------------------------
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  PGMSTAT.
+000370 COPY PGMSTREC.
+000380 FD  PGMAUDIT
+000390     RECORDING MODE IS F.
+000400 COPY PGMAUDREC.
+000410*----------------------------------------------------------
+000420 WORKING-STORAGE SECTION.
+000430*----------------------------------------------------------
+000440* FILE STATUS
+000450*----------------------------------------------------------
+000460 01  DV-PGMSTAT-STATUS           PIC X(02) VALUE '00'.
+000470     88  DV-PGMSTAT-OK           VALUES '00' '02'.
+000480     88  DV-PGMSTAT-NOT-FOUND    VALUE '35'.
+000490 01  DV-PGMAUDIT-STATUS          PIC X(02) VALUE '00'.
+000500     88  DV-PGMAUDIT-OK          VALUE '00'.
+000501     88  DV-PGMAUDIT-NOT-FOUND   VALUE '35'.
+000510*----------------------------------------------------------
+000520* OPERATOR TRANSACTION FIELDS
+000530*----------------------------------------------------------
+000540 01  DV-OP-COMMAND               PIC X(01).
+000550     88  DV-OP-END               VALUE 'E'.
+000560 01  DV-OP-RECORD-ID             PIC X(10).
+000570 01  DV-OP-NEW-STATUS            PIC X(02).
+000580     88  DV-OP-STATUS-VALID      VALUES 'AC' 'CL' 'PN' 'OH'
+000590                                        'RJ' 'RV'.
+000600 01  DV-OLD-STATUS               PIC X(02).
+000610*----------------------------------------------------------
+000620 PROCEDURE DIVISION.
+000630*----------------------------------------------------------
+000640* 0000-MAINLINE
+000650*----------------------------------------------------------
+000660 0000-MAINLINE.
+000670     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+000680     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000690         UNTIL DV-OP-END.
+000700     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+000710     GOBACK.
+000720*----------------------------------------------------------
+000730* 1000-OPEN-FILES
+000740*----------------------------------------------------------
+000750 1000-OPEN-FILES.
+000760     OPEN I-O PGMSTAT.
+000770     IF DV-PGMSTAT-NOT-FOUND
+000780         OPEN OUTPUT PGMSTAT
+000790         CLOSE PGMSTAT
+000800         OPEN I-O PGMSTAT
+000810     END-IF.
+000820     IF NOT DV-PGMSTAT-OK
+000830         DISPLAY 'PGMMAINT - OPEN FAILED FOR PGMSTAT - '
+000840             DV-PGMSTAT-STATUS
+000850         MOVE 16 TO RETURN-CODE
+000860         STOP RUN
+000870     END-IF.
+000880     OPEN EXTEND PGMAUDIT.
+000890     IF DV-PGMAUDIT-NOT-FOUND
+000900         OPEN OUTPUT PGMAUDIT
+000910     END-IF.
+000920     IF NOT DV-PGMAUDIT-OK
+000930         DISPLAY 'PGMMAINT - OPEN FAILED FOR PGMAUDIT - '
+000940             DV-PGMAUDIT-STATUS
+000950         MOVE 16 TO RETURN-CODE
+000960         STOP RUN
+000970     END-IF.
+000980 1000-EXIT.
+000990     EXIT.
+001000*----------------------------------------------------------
+001010* 2000-PROCESS-TRANSACTION  -  ONE OPERATOR INTERACTION. E
+001020* ENDS THE TRANSACTION, V DISPLAYS A RECORD'S CURRENT STATUS,
+001030* U OVERRIDES IT.
+001040*----------------------------------------------------------
+001050 2000-PROCESS-TRANSACTION.
+001060     DISPLAY 'PGMMAINT - ENTER COMMAND (V=VIEW, U=UPDATE, '
+001070         'E=END): '.
+001080     ACCEPT DV-OP-COMMAND.
+001090     IF DV-OP-END
+001100         GO TO 2000-EXIT
+001110     END-IF.
+001120     DISPLAY 'PGMMAINT - ENTER RECORD ID: '.
+001130     ACCEPT DV-OP-RECORD-ID.
+001140     MOVE DV-OP-RECORD-ID TO PS-RECORD-ID.
+001150     READ PGMSTAT
+001160         INVALID KEY
+001170             DISPLAY 'PGMMAINT - RECORD NOT FOUND - '
+001180                 DV-OP-RECORD-ID
+001190             GO TO 2000-EXIT
+001200     END-READ.
+001210     DISPLAY 'PGMMAINT - CURRENT STATUS IS ' PS-STATUS-CODE.
+001220     IF DV-OP-COMMAND = 'U'
+001230         PERFORM 3000-UPDATE-STATUS THRU 3000-EXIT
+001240     END-IF.
+001250 2000-EXIT.
+001260     EXIT.
+001270*----------------------------------------------------------
+001280* 3000-UPDATE-STATUS  -  PROMPTS FOR AND VALIDATES A NEW
+001290* STATUS CODE, THEN REWRITES PGMSTAT AND WRITES THE SAME
+001300* AUDIT RECORD THE BATCH-SIDE PARAGRAPH WOULD HAVE WRITTEN.
+001310*----------------------------------------------------------
+001320 3000-UPDATE-STATUS.
+001330     DISPLAY 'PGMMAINT - ENTER NEW STATUS (AC/CL/PN/OH/RJ/RV): '.
+001340     ACCEPT DV-OP-NEW-STATUS.
+001350     IF NOT DV-OP-STATUS-VALID
+001360         DISPLAY 'PGMMAINT - INVALID STATUS CODE - '
+001370             DV-OP-NEW-STATUS
+001380         GO TO 3000-EXIT
+001390     END-IF.
+001400     MOVE PS-STATUS-CODE TO DV-OLD-STATUS.
+001410     MOVE DV-OP-NEW-STATUS TO PS-STATUS-CODE.
+001420     ACCEPT PS-LAST-UPDATED-DATE FROM DATE YYYYMMDD.
+001430     ACCEPT PS-LAST-UPDATED-TIME FROM TIME.
+001440     REWRITE PGMSTAT-REC.
+001450     MOVE PS-RECORD-ID          TO PA-RECORD-ID.
+001460     MOVE DV-OLD-STATUS         TO PA-OLD-STATUS.
+001470     MOVE PS-STATUS-CODE        TO PA-NEW-STATUS.
+001480     MOVE PS-LAST-UPDATED-DATE  TO PA-CHANGE-DATE.
+001490     MOVE PS-LAST-UPDATED-TIME  TO PA-CHANGE-TIME.
+001500     SET PA-SOURCE-ONLINE TO TRUE.
+001510     WRITE PGMAUDIT-REC.
+001520     DISPLAY 'PGMMAINT - STATUS UPDATED TO ' PS-STATUS-CODE.
+001530 3000-EXIT.
+001540     EXIT.
+001550*----------------------------------------------------------
+001560* 8000-CLOSE-FILES
+001570*----------------------------------------------------------
+001580 8000-CLOSE-FILES.
+001590     CLOSE PGMSTAT.
+001600     CLOSE PGMAUDIT.
+001610 8000-EXIT.
+001620     EXIT.
+001630 END PROGRAM PGMMAINT.
