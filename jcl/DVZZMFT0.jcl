@@ -0,0 +1,34 @@
+//DVZZMFT0 JOB (ACCTG),'DVZZMFT0 NOTICES',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS DVZZMFT0 AND RETAINS THE LAST 14 RUNS OF DVMSGOUT AS A
+//* GENERATION DATA GROUP SO A PRIOR DAY'S NOTICE FILE CAN BE
+//* RECOVERED WITHOUT RERUNNING THE JOB. THE GDG BASE IS CREATED
+//* ONCE, OUT OF BAND, WITH:
+//*
+//*   //DEFGDG   EXEC PGM=IDCAMS
+//*   //SYSPRINT DD SYSOUT=*
+//*   //SYSIN    DD *
+//*     DEFINE GDG (NAME(DV.DVZZMFT0.DVMSGOUT) -
+//*                 LIMIT(14)                  -
+//*                 SCRATCH                    -
+//*                 NOEMPTY)
+//*   /*
+//* NOTE - A RESUBMISSION OF THIS JOB INTENDED AS A RESTART AFTER
+//* AN ABEND STILL ALLOCATES A BRAND-NEW GENERATION (+1) WITH
+//* DISP=NEW, SO IT CANNOT REOPEN THE SPECIFIC PARTIAL GENERATION
+//* THE ABORTED RUN WAS EXTENDING. A TRUE MID-FILE RESTART UNDER
+//* THIS JCL WOULD NEED TO TARGET THE SAME ABSOLUTE GENERATION
+//* (E.G. DISP=MOD AGAINST (0) OR A GENERATION NUMBER PASSED IN AT
+//* SUBMIT TIME) INSTEAD OF ALWAYS TAKING A FRESH (+1). UNTIL THAT
+//* IS WIRED UP, A RESTART OF THIS JOB PRODUCES A NEW, SEPARATE
+//* GENERATION CONTAINING ONLY THE MESSAGES WRITTEN FROM THE
+//* RESTART POINT FORWARD - DVZZMFT0'S OWN DVCHKPT RESTART LOGIC
+//* AND THIS JCL'S GDG RETENTION DO NOT YET COMPOSE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DVZZMFT0
+//DVMSGOUT DD DSN=DV.DVZZMFT0.DVMSGOUT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//DVCHKPT  DD DSN=DV.DVCHKPT,DISP=SHR
+//DVMSGMST DD DSN=DV.DVMSGMST,DISP=SHR
