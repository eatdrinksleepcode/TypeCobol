@@ -0,0 +1,135 @@
+//REMKPART JOB (ACCTG),'REMARKSLESS PARTITIONED',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS RemarksLess AS THREE STEPS, EACH COVERING A DISJOINT
+//* PD-ACCOUNT-NO RANGE, THEN CONCATENATES THE THREE PRINT
+//* DATASETS IN KEY ORDER FOR DOWNSTREAM DISTRIBUTION. STEPS
+//* WITHIN THIS SINGLE JOB RUN SEQUENTIALLY, NOT IN PARALLEL - TO
+//* GET WALL-CLOCK OVERLAP, SUBMIT STEP010/STEP020/STEP030 AS
+//* THREE SEPARATE JOBS INSTEAD OF ONE JOB WITH THREE STEPS.
+//* PRTD20L IS ASSUMED SORTED ASCENDING ON PD-ACCOUNT-NO ALREADY,
+//* SO A STRAIGHT CONCATENATION OF THE (NON-OVERLAPPING) PARTITION
+//* OUTPUTS REPRODUCES THE SAME ORDER A SINGLE RUN WOULD HAVE
+//* PRODUCED - NO SORT/MERGE STEP IS NEEDED ON THE OUTPUT SIDE.
+//* EACH PARTITION'S PRTLINE IS A PERMANENT, PER-PARTITION DATASET
+//* (DV.REMKPART.PARTn) OPENED WITH DISP=(MOD,CATLG) RATHER THAN A
+//* &&PARTn JOB-TEMPORARY DATASET. A &&PARTn DATASET DOES NOT
+//* SURVIVE PAST THE JOB RUN THAT CREATED IT, SO A RESUBMISSION OF
+//* THIS JOB AFTER AN ABEND IN STEP020/STEP030 WOULD SILENTLY LOSE
+//* WHATEVER STEP010 ALREADY WROTE TO &&PART1 THE MOMENT THE
+//* ABENDED JOB STEP TERMINATED, EVEN THOUGH RemarksLess ITSELF
+//* WOULD OPEN EXTEND AND RESUME CORRECTLY FROM DVCHKPT. DISP=MOD
+//* ON A DATASET THAT DOES NOT YET EXIST IS TREATED AS NEW, SO THE
+//* FIRST RUN OF A BUSINESS DAY STILL ALLOCATES CLEANLY; A
+//* RESUBMISSION AFTER AN ABEND FINDS ITS PARTITION DATASET STILL
+//* CATALOGED AND EXTENDS IT INSTEAD OF LOSING IT. THE MERGE STEPS
+//* BELOW STILL DELETE EACH PARTITION DATASET ONCE THEY HAVE
+//* CONSUMED IT, SO A NORMAL, UNINTERRUPTED RUN LEAVES NOTHING
+//* BEHIND FOR THE NEXT BUSINESS DAY'S RUN TO COLLIDE WITH.
+//* PRTD20L-FILE IS ORGANIZATION SEQUENTIAL, SO A PARTITION CANNOT
+//* START DIRECTLY AT ITS LOW-KEY BOUNDARY - IT HAS TO READ AND
+//* DISCARD EVERY RECORD BELOW IT. RUNNING EACH STEP AGAINST THE
+//* WHOLE DV.PRTD20L.DAILY WOULD MAKE STEP030 (THE HIGH-KEY THIRD)
+//* SCAN NEARLY THE WHOLE FILE JUST TO REACH ITS OWN STARTING
+//* POINT, DEFEATING THE POINT OF PARTITIONING. THE SORTnnn STEP
+//* AHEAD OF EACH STEPnnn BELOW PRE-SPLITS DV.PRTD20L.DAILY INTO A
+//* PER-PARTITION EXTRACT CONTAINING ONLY THAT PARTITION'S RANGE,
+//* SO EACH STEPnnn'S OWN LOW-KEY DISCARD LOOP HAS NOTHING LEFT TO
+//* DISCARD - IT SEES ITS FIRST RECORD ALREADY AT OR ABOVE THE LOW
+//* KEY. THIS COSTS ONE EXTRA SEQUENTIAL PASS OVER THE FULL FILE
+//* PER PARTITION (THE SORT ITSELF), BUT THAT PASS IS A PLAIN
+//* INCLUDE-FILTERED COPY, NOT THE ROW-BY-ROW COBOL READ LOOP THE
+//* DISCARD WAS, AND IT IS WHAT ACTUALLY SHRINKS EACH STEPnnn'S OWN
+//* WINDOW TO JUST ITS SLICE OF THE FILE.
+//*--------------------------------------------------------------
+//DELOUT   EXEC PGM=IEFBR14
+//SYSPRINT DD SYSOUT=*
+//OLDOUT   DD DSN=DV.PRTD20L.REPORT,DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//OLDSRC1  DD DSN=DV.REMKPART.SRC1,DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//OLDSRC2  DD DSN=DV.REMKPART.SRC2,DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//OLDSRC3  DD DSN=DV.REMKPART.SRC3,DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*--------------------------------------------------------------
+//* PRE-SPLIT DV.PRTD20L.DAILY INTO ONE EXTRACT PER PARTITION.
+//* PD-ACCOUNT-NO IS AN UNSIGNED PIC 9(09) IN THE FIRST 9 BYTES OF
+//* EVERY 77-BYTE PRTD20L RECORD, SO A CHARACTER COMPARE ON THAT
+//* RANGE IS THE SAME AS A NUMERIC COMPARE.
+//*--------------------------------------------------------------
+//SORT010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=DV.PRTD20L.DAILY,DISP=SHR
+//SORTOUT  DD DSN=DV.REMKPART.SRC1,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+  INCLUDE COND=(1,9,CH,GE,C'000000000',AND,1,9,CH,LE,C'299999999')
+/*
+//SORT020  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=DV.PRTD20L.DAILY,DISP=SHR
+//SORTOUT  DD DSN=DV.REMKPART.SRC2,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+  INCLUDE COND=(1,9,CH,GE,C'300000000',AND,1,9,CH,LE,C'599999999')
+/*
+//SORT030  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=DV.PRTD20L.DAILY,DISP=SHR
+//SORTOUT  DD DSN=DV.REMKPART.SRC3,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+  INCLUDE COND=(1,9,CH,GE,C'600000000',AND,1,9,CH,LE,C'999999999')
+/*
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=REMARKSL
+//PRTD20L  DD DSN=DV.REMKPART.SRC1,DISP=(OLD,DELETE)
+//RANGECTL DD *
+000000000299999999
+/*
+//PRTLINE  DD DSN=DV.REMKPART.PART1,DISP=(MOD,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//DVCHKPT  DD DSN=DV.DVCHKPT,DISP=SHR
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=REMARKSL
+//PRTD20L  DD DSN=DV.REMKPART.SRC2,DISP=(OLD,DELETE)
+//RANGECTL DD *
+300000000599999999
+/*
+//PRTLINE  DD DSN=DV.REMKPART.PART2,DISP=(MOD,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//DVCHKPT  DD DSN=DV.DVCHKPT,DISP=SHR
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=REMARKSL
+//PRTD20L  DD DSN=DV.REMKPART.SRC3,DISP=(OLD,DELETE)
+//RANGECTL DD *
+600000000999999999
+/*
+//PRTLINE  DD DSN=DV.REMKPART.PART3,DISP=(MOD,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//DVCHKPT  DD DSN=DV.DVCHKPT,DISP=SHR
+//*--------------------------------------------------------------
+//* MERGE STEP - CONCATENATE THE THREE PARTITIONS, IN KEY ORDER,
+//* INTO THE FINAL REPORT DATASET.
+//*--------------------------------------------------------------
+//MERGE    EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=DV.REMKPART.PART1,DISP=(OLD,DELETE)
+//SYSUT2   DD DSN=DV.PRTD20L.REPORT,DISP=(NEW,CATLG),
+//            SPACE=(CYL,(15,15))
+//*
+//MERGE2   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=DV.REMKPART.PART2,DISP=(OLD,DELETE)
+//SYSUT2   DD DSN=DV.PRTD20L.REPORT,DISP=MOD
+//*
+//MERGE3   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=DV.REMKPART.PART3,DISP=(OLD,DELETE)
+//SYSUT2   DD DSN=DV.PRTD20L.REPORT,DISP=MOD
