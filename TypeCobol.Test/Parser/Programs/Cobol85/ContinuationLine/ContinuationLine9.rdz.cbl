@@ -1,39 +1,388 @@
-﻿       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DVZZMFT0.
-       data division.
-       working-storage section.
-       01 var1 PIC X(120) VALUE "text1-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGG
-      -    "GG-end1".
-      
-       01 var2 PIC X(120) VALUE "text2-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGG
-      *with a comment
-      -    "GG-end2".
-      
-      *with a blank line
-       01 var3 PIC X(120) VALUE "text3-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGG
-      
-      -    "GG-end3".
-      
-      *with a blank continuation
-       01 var4 PIC X(120) VALUE "text4-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGG
-      -
-      -    "GG-end4".
-       procedure division.
-      *Now same tests with instructions
-           MOVE "text5-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIIIJJJJ
-      -    "J-end5" TO var1.
-      
-           MOVE "text6-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIIIJJJJ
-      *always add comments, it helps the devs (but not the parser ;-))
-      -    "J-end6" TO var2.
-      
-           MOVE "text7-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIIIJJJJ
-      
-      -    "J-end7" TO var3.
-      
-           MOVE "text8-AAAAABBBBBCCCCCDDDDDEEEEEFFFFFGGGGGHHHHHIIIIIJJJJ
-      -
-      -    "J-end8" TO var4.
-           goback
-           .
-       end program DVZZMFT0.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DVZZMFT0.
+000030 AUTHOR.        DV-APPL-SUPPORT.
+000040 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000050 DATE-WRITTEN.  2018-11-14.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2018-11-14  JHK  ORIGINAL - FOUR NOTICE MESSAGES BUILT BY
+000110*                  LITERAL MOVE STATEMENTS WITH CONTINUATION
+000120*                  LINES.
+000130* 2026-08-09  DV   MESSAGE BODIES NO LONGER HARDCODED HERE.
+000140*                  LOOKED UP FROM DV-MESSAGE-TABLE (COPYBOOK
+000150*                  DVMSGTAB) BY MESSAGE ID SO OPERATIONS CAN
+000160*                  CORRECT WORDING WITHOUT A RECOMPILE.
+000170* 2026-08-09  DV   EACH ASSEMBLED MESSAGE IS NOW WRITTEN TO
+000180*                  DVMSGOUT INSTEAD OF BEING DISCARDED AT
+000190*                  GOBACK, SO THE RUN CAN BE ARCHIVED OR
+000200*                  HANDED TO A DOWNSTREAM JOB.
+000210* 2026-08-09  DV   RESTARTABLE AGAINST THE SHARED DVCHKPT
+000220*                  CHECKPOINT FILE - A RERUN AFTER AN ABEND
+000230*                  PICKS UP AT THE MESSAGE SLOT AFTER THE LAST
+000240*                  ONE SUCCESSFULLY WRITTEN INSTEAD OF
+000250*                  REBUILDING ALL FOUR FROM SCRATCH.
+000260* 2026-08-09  DV   MESSAGE TEXT IS NOW LOOKED UP FIRST FROM
+000270*                  THE KEYED, DATE-EFFECTIVE DVMSGMST MASTER
+000280*                  FILE (MESSAGE ID + EFFECTIVE DATE), SO A
+000290*                  WORDING CHANGE CAN BE STAGED AHEAD OF ITS
+000300*                  GO-LIVE DATE. DVMSGTAB REMAINS AS THE
+000310*                  COMPILED-IN FALLBACK WHEN DVMSGMST CANNOT
+000320*                  BE OPENED OR HAS NO EFFECTIVE ROW YET.
+000330* 2026-08-09  DV   ADDED A CONTROL-TOTAL BALANCING PARAGRAPH
+000340*                  THAT COUNTS HOW MANY OF THE FOUR MESSAGE
+000350*                  SLOTS WERE ACTUALLY POPULATED AGAINST HOW
+000360*                  MANY WERE EXPECTED AND DISPLAYS A CONTROL
+000370*                  REPORT AT END OF RUN.
+000380* 2026-08-09  DV   DVMSGOUT NOW OPENS WITH A HEADER RECORD
+000390*                  (RUN DATE, JOB ID) AND CLOSES WITH A
+000400*                  TRAILER RECORD (COUNT OF DETAIL MESSAGES),
+000410*                  SO A DOWNSTREAM JOB CAN VERIFY IT RECEIVED A
+000420*                  COMPLETE FILE. DVMSGOUT-REC HAS NO SPARE
+000430*                  BYTE FOR A RECORD-TYPE CODE, SO HEADER AND
+000440*                  TRAILER ARE IDENTIFIED BOTH POSITIONALLY
+000450*                  (FIRST/LAST RECORD) AND BY A LEADING '*HDR*'
+000460*                  / '*TRL*' LITERAL THAT NO MESSAGE TEXT WILL
+000470*                  EVER MATCH.
+000480* 2026-08-09  DV   1000-OPEN-FILES NOW DETERMINES THE RESTART
+000490*                  POINT BEFORE OPENING DVMSGOUT, AND OPENS IT
+000500*                  EXTEND RATHER THAN OUTPUT WHEN RESUMING PART
+000510*                  WAY THROUGH A PRIOR ABENDED RUN, SO A RESTART
+000520*                  NO LONGER TRUNCATES THE MESSAGES ALREADY
+000530*                  WRITTEN BEFORE THE ABEND. THE CONTROL-TOTAL
+000540*                  EXPECTED COUNT IS NOW DERIVED FROM THE
+000550*                  RESTART POINT TOO, SINCE A RESUMED RUN ONLY
+000560*                  POPULATES THE SLOTS AFTER THE ONES A PRIOR
+000570*                  RUN ALREADY WROTE.
+000580* 2026-08-09  DV   SELECT DVMSGMST NOW SPECIFIES OPTIONAL,
+000590*                  MATCHING RANGECTL/YCONVFL'S OWN SELECT
+000600*                  CLAUSES ELSEWHERE IN THIS SUITE - DVMSGMST IS
+000610*                  MEANT TO BE ABSENT ON A SHOP THAT HAS NOT YET
+000620*                  STAGED ANY OVERRIDE WORDING, AND THE 1000-
+000630*                  OPEN-FILES LOGIC BELOW ALREADY TREATS A
+000640*                  MISSING DVMSGMST AS A NORMAL FALLBACK TO
+000650*                  DVMSGTAB RATHER THAN AN ERROR.
+000660*----------------------------------------------------------
+000670 ENVIRONMENT DIVISION.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT DVMSGOUT ASSIGN TO DVMSGOUT
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS DV-MSGOUT-STATUS.
+000730     SELECT DVCHKPT ASSIGN TO DVCHKPT
+000740         ORGANIZATION IS INDEXED
+000750         ACCESS MODE IS DYNAMIC
+000760         RECORD KEY IS CHKPT-PROGRAM-ID
+000770         FILE STATUS IS DV-CHKPT-STATUS.
+000780     SELECT OPTIONAL DVMSGMST ASSIGN TO DVMSGMST
+000790         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS DYNAMIC
+000810         RECORD KEY IS MM-KEY
+000820         FILE STATUS IS DV-MSGMST-STATUS.
+000830*----------------------------------------------------------
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  DVMSGOUT
+000870     RECORDING MODE IS F
+000880     RECORD CONTAINS 120 CHARACTERS.
+000890 01  DVMSGOUT-REC                PIC X(120).
+000900 FD  DVCHKPT.
+000910 COPY DVCHKPT.
+000920 FD  DVMSGMST.
+000930 COPY DVMSGMREC.
+000940*----------------------------------------------------------
+000950 WORKING-STORAGE SECTION.
+000960*----------------------------------------------------------
+000970* ASSEMBLED MESSAGE AREAS - ONE PER NOTICE SLOT
+000980*----------------------------------------------------------
+000990 01  var1                        PIC X(120).
+001000 01  var2                        PIC X(120).
+001010 01  var3                        PIC X(120).
+001020 01  var4                        PIC X(120).
+001030*----------------------------------------------------------
+001040* MESSAGE TEXT TABLE - SEE COPYBOOK FOR MAINTENANCE NOTES
+001050*----------------------------------------------------------
+001060 COPY DVMSGTAB.
+001070*----------------------------------------------------------
+001080 01  DV-REQ-ID                   PIC 9(02).
+001090 01  DV-START-REQ-ID             PIC 9(02) VALUE 1.
+001100 01  DV-MSGOUT-STATUS            PIC X(02) VALUE '00'.
+001110     88  DV-MSGOUT-OK            VALUE '00'.
+001120 01  DV-CHKPT-STATUS             PIC X(02) VALUE '00'.
+001130     88  DV-CHKPT-OK             VALUES '00' '02'.
+001140     88  DV-CHKPT-NOT-FOUND      VALUE '35'.
+001150 01  DV-CHKPT-KEY-NUM            PIC 9(02) VALUE ZERO.
+001160 01  DV-MSGMST-STATUS            PIC X(02) VALUE '00'.
+001170     88  DV-MSGMST-OK            VALUE '00'.
+001180     88  DV-MSGMST-NOT-FOUND     VALUES '23' '35'.
+001190 01  DV-MSGMST-AVAIL-SW          PIC X(01) VALUE 'N'.
+001200     88  DV-MSGMST-AVAILABLE     VALUE 'Y'.
+001210 01  DV-LOOKUP-SWITCHES.
+001220     05  DV-MSG-FOUND-SW         PIC X(01) VALUE 'N'.
+001230         88  DV-MSG-FOUND        VALUE 'Y'.
+001240         88  DV-MSG-NOT-FOUND    VALUE 'N'.
+001250 01  DV-CURRENT-MSG-TEXT         PIC X(120).
+001260 01  DV-RUN-DATE                 PIC 9(08).
+001270*----------------------------------------------------------
+001280* CONTROL TOTALS
+001290*----------------------------------------------------------
+001300 01  DV-CT-TOTAL-SLOTS           PIC 9(02) VALUE 4.
+001310 01  DV-CT-EXPECTED-COUNT        PIC 9(02) VALUE ZERO.
+001320 01  DV-CT-FOUND-COUNT           PIC 9(02) VALUE ZERO.
+001330 01  DV-CT-NOTFOUND-COUNT        PIC 9(02) VALUE ZERO.
+001340 01  DV-CT-BALANCE-SW            PIC X(01) VALUE 'Y'.
+001350     88  DV-CT-IN-BALANCE        VALUE 'Y'.
+001360     88  DV-CT-OUT-OF-BALANCE    VALUE 'N'.
+001370*----------------------------------------------------------
+001380* HEADER/TRAILER RECORDS FOR DVMSGOUT
+001390*----------------------------------------------------------
+001400 01  DV-JOB-ID                   PIC X(08) VALUE 'DVZZMFT0'.
+001410 01  DV-MSGOUT-HDR-LINE.
+001420     05  FILLER                  PIC X(05) VALUE '*HDR*'.
+001430     05  DV-HDR-RUN-DATE         PIC 9(08).
+001440     05  DV-HDR-JOB-ID           PIC X(08).
+001450     05  FILLER                  PIC X(99) VALUE SPACES.
+001460 01  DV-MSGOUT-TRL-LINE.
+001470     05  FILLER                  PIC X(05) VALUE '*TRL*'.
+001480     05  DV-TRL-DETAIL-COUNT     PIC 9(07).
+001490     05  FILLER                  PIC X(108) VALUE SPACES.
+001500*----------------------------------------------------------
+001510 PROCEDURE DIVISION.
+001520*----------------------------------------------------------
+001530* 0000-MAINLINE
+001540*----------------------------------------------------------
+001550 0000-MAINLINE.
+001560     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+001570     PERFORM 2000-LOOKUP-MESSAGE THRU 2000-EXIT
+001580         VARYING DV-REQ-ID FROM DV-START-REQ-ID BY 1
+001590             UNTIL DV-REQ-ID > DV-CT-TOTAL-SLOTS.
+001600     PERFORM 6000-BALANCE-CONTROL-TOTALS THRU 6000-EXIT.
+001610     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+001620     GOBACK.
+001630*----------------------------------------------------------
+001640* 1000-OPEN-FILES
+001650*----------------------------------------------------------
+001660 1000-OPEN-FILES.
+001670     OPEN I-O DVCHKPT.
+001680     IF DV-CHKPT-NOT-FOUND
+001690         OPEN OUTPUT DVCHKPT
+001700         CLOSE DVCHKPT
+001710         OPEN I-O DVCHKPT
+001720     END-IF.
+001730     IF NOT DV-CHKPT-OK
+001740         DISPLAY 'DVZZMFT0 - OPEN FAILED FOR DVCHKPT - '
+001750             DV-CHKPT-STATUS
+001760         MOVE 16 TO RETURN-CODE
+001770         STOP RUN
+001780     END-IF.
+001790     PERFORM 1100-DETERMINE-RESTART-POINT THRU 1100-EXIT.
+001800     COMPUTE DV-CT-EXPECTED-COUNT =
+001810         DV-CT-TOTAL-SLOTS - DV-START-REQ-ID + 1.
+001820     IF DV-START-REQ-ID = 1
+001830         OPEN OUTPUT DVMSGOUT
+001840     ELSE
+001850         OPEN EXTEND DVMSGOUT
+001860     END-IF.
+001870     IF NOT DV-MSGOUT-OK
+001880         DISPLAY 'DVZZMFT0 - OPEN FAILED FOR DVMSGOUT - '
+001890             DV-MSGOUT-STATUS
+001900         MOVE 16 TO RETURN-CODE
+001910         STOP RUN
+001920     END-IF.
+001930     ACCEPT DV-RUN-DATE FROM DATE YYYYMMDD.
+001940     OPEN INPUT DVMSGMST.
+001950     IF DV-MSGMST-OK
+001960         SET DV-MSGMST-AVAILABLE TO TRUE
+001970     END-IF.
+001980     IF DV-START-REQ-ID = 1
+001990         PERFORM 1200-WRITE-HEADER THRU 1200-EXIT
+002000     END-IF.
+002010 1000-EXIT.
+002020     EXIT.
+002030*----------------------------------------------------------
+002040* 1100-DETERMINE-RESTART-POINT  -  RESUMES AFTER THE LAST
+002050* MESSAGE SLOT SUCCESSFULLY WRITTEN ON A PRIOR, ABENDED RUN.
+002060*----------------------------------------------------------
+002070 1100-DETERMINE-RESTART-POINT.
+002080     MOVE 1 TO DV-START-REQ-ID.
+002090     MOVE 'DVZZMFT0' TO CHKPT-PROGRAM-ID.
+002100     READ DVCHKPT
+002110         INVALID KEY
+002120             CONTINUE
+002130     END-READ.
+002140     IF DV-CHKPT-OK AND CHKPT-LAST-KEY (1:2) IS NUMERIC
+002150         MOVE CHKPT-LAST-KEY (1:2) TO DV-CHKPT-KEY-NUM
+002160         IF DV-CHKPT-KEY-NUM > ZERO
+002170             COMPUTE DV-START-REQ-ID = DV-CHKPT-KEY-NUM + 1
+002180         END-IF
+002190     END-IF.
+002200 1100-EXIT.
+002210     EXIT.
+002220*----------------------------------------------------------
+002230* 1200-WRITE-HEADER  -  WRITES THE RUN HEADER RECORD. ONLY
+002240* DONE ON A FRESH RUN, NOT ON A RESTART THAT RESUMES PARTWAY
+002250* THROUGH, SINCE THE HEADER FOR THAT RUN WAS ALREADY WRITTEN
+002260* BEFORE THE ABEND.
+002270*----------------------------------------------------------
+002280 1200-WRITE-HEADER.
+002290     MOVE DV-RUN-DATE TO DV-HDR-RUN-DATE.
+002300     MOVE DV-JOB-ID   TO DV-HDR-JOB-ID.
+002310     MOVE DV-MSGOUT-HDR-LINE TO DVMSGOUT-REC.
+002320     WRITE DVMSGOUT-REC.
+002330 1200-EXIT.
+002340     EXIT.
+002350*----------------------------------------------------------
+002360* 2000-LOOKUP-MESSAGE  -  LOOKS UP MESSAGE DV-REQ-ID, MOVES
+002370* THE TEXT INTO THE MATCHING VARn AREA, AND WRITES THE
+002380* COMPLETED MESSAGE TO DVMSGOUT. TRIES THE DATE-EFFECTIVE
+002390* DVMSGMST MASTER FIRST, FALLING BACK TO THE COMPILED-IN
+002400* DVMSGTAB TABLE WHEN THE MASTER IS UNAVAILABLE OR HAS NO
+002410* EFFECTIVE ROW FOR THIS MESSAGE ID YET.
+002420*----------------------------------------------------------
+002430 2000-LOOKUP-MESSAGE.
+002440     SET DV-MSG-NOT-FOUND TO TRUE.
+002450     IF DV-MSGMST-AVAILABLE
+002460         PERFORM 2010-LOOKUP-FROM-MASTER THRU 2010-EXIT
+002470     END-IF.
+002480     IF DV-MSG-NOT-FOUND
+002490         PERFORM 2020-LOOKUP-FROM-TABLE THRU 2020-EXIT
+002500     END-IF.
+002510     IF DV-MSG-NOT-FOUND
+002520         DISPLAY 'DVZZMFT0 - MESSAGE ID NOT FOUND - '
+002530             DV-REQ-ID
+002540         ADD 1 TO DV-CT-NOTFOUND-COUNT
+002550         GO TO 2000-EXIT
+002560     END-IF.
+002570     ADD 1 TO DV-CT-FOUND-COUNT.
+002580     EVALUATE DV-REQ-ID
+002590         WHEN 1 MOVE DV-CURRENT-MSG-TEXT TO var1
+002600         WHEN 2 MOVE DV-CURRENT-MSG-TEXT TO var2
+002610         WHEN 3 MOVE DV-CURRENT-MSG-TEXT TO var3
+002620         WHEN 4 MOVE DV-CURRENT-MSG-TEXT TO var4
+002630     END-EVALUATE.
+002640     MOVE DV-CURRENT-MSG-TEXT TO DVMSGOUT-REC.
+002650     WRITE DVMSGOUT-REC.
+002660     PERFORM 2100-RECORD-CHECKPOINT THRU 2100-EXIT.
+002670 2000-EXIT.
+002680     EXIT.
+002690*----------------------------------------------------------
+002700* 2010-LOOKUP-FROM-MASTER  -  FINDS THE HIGHEST EFFECTIVE-DATE
+002710* ROW FOR DV-REQ-ID THAT IS NOT LATER THAN TODAY'S RUN DATE.
+002720* MM-KEY IS ASCENDING ON MSG-ID THEN EFFECTIVE-DATE, SO A
+002730* START <= ON (DV-REQ-ID, DV-RUN-DATE) FOLLOWED BY A READ
+002740* NEXT LANDS EXACTLY ON THAT ROW WHEN ONE EXISTS.
+002750*----------------------------------------------------------
+002760 2010-LOOKUP-FROM-MASTER.
+002770     MOVE DV-REQ-ID TO MM-MSG-ID.
+002780     MOVE DV-RUN-DATE TO MM-EFFECTIVE-DATE.
+002790     START DVMSGMST KEY IS <= MM-KEY
+002800         INVALID KEY
+002810             GO TO 2010-EXIT
+002820     END-START.
+002830     READ DVMSGMST NEXT RECORD
+002840         AT END
+002850             GO TO 2010-EXIT
+002860     END-READ.
+002870     IF MM-MSG-ID = DV-REQ-ID
+002880         MOVE MM-MSG-TEXT TO DV-CURRENT-MSG-TEXT
+002890         SET DV-MSG-FOUND TO TRUE
+002900     END-IF.
+002910 2010-EXIT.
+002920     EXIT.
+002930*----------------------------------------------------------
+002940* 2020-LOOKUP-FROM-TABLE  -  COMPILED-IN FALLBACK LOOKUP
+002950* AGAINST DVMSGTAB WHEN DVMSGMST IS UNAVAILABLE OR SILENT ON
+002960* THIS MESSAGE ID.
+002970*----------------------------------------------------------
+002980 2020-LOOKUP-FROM-TABLE.
+002990     SET DV-MSG-IDX TO 1.
+003000     SEARCH ALL DV-MSG-ENTRY
+003010         AT END
+003020             CONTINUE
+003030         WHEN DV-MSG-ID (DV-MSG-IDX) = DV-REQ-ID
+003040             MOVE DV-MSG-TEXT (DV-MSG-IDX) TO DV-CURRENT-MSG-TEXT
+003050             SET DV-MSG-FOUND TO TRUE
+003060     END-SEARCH.
+003070 2020-EXIT.
+003080     EXIT.
+003090*----------------------------------------------------------
+003100* 2100-RECORD-CHECKPOINT  -  REMEMBERS THE HIGHEST MESSAGE
+003110* SLOT WRITTEN SO FAR THIS RUN.
+003120*----------------------------------------------------------
+003130 2100-RECORD-CHECKPOINT.
+003140     MOVE 'DVZZMFT0'            TO CHKPT-PROGRAM-ID.
+003150     MOVE SPACES                TO CHKPT-LAST-KEY.
+003160     MOVE DV-REQ-ID              TO CHKPT-LAST-KEY (1:2).
+003170     ACCEPT CHKPT-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+003180     ACCEPT CHKPT-CHECKPOINT-TIME FROM TIME.
+003190     WRITE DVCHKPT-REC
+003200         INVALID KEY
+003210             REWRITE DVCHKPT-REC
+003220     END-WRITE.
+003230 2100-EXIT.
+003240     EXIT.
+003250*----------------------------------------------------------
+003260* 6000-BALANCE-CONTROL-TOTALS  -  COMPARES HOW MANY MESSAGE
+003270* SLOTS WERE ACTUALLY POPULATED THIS RUN AGAINST HOW MANY WERE
+003280* EXPECTED AND DISPLAYS A CONTROL REPORT.
+003290*----------------------------------------------------------
+003300 6000-BALANCE-CONTROL-TOTALS.
+003310     SET DV-CT-IN-BALANCE TO TRUE.
+003320     IF DV-CT-FOUND-COUNT + DV-CT-NOTFOUND-COUNT
+003330             NOT = DV-CT-EXPECTED-COUNT
+003340         SET DV-CT-OUT-OF-BALANCE TO TRUE
+003350     END-IF.
+003360     IF DV-CT-NOTFOUND-COUNT NOT = ZERO
+003370         SET DV-CT-OUT-OF-BALANCE TO TRUE
+003380     END-IF.
+003390     DISPLAY '========================================'.
+003400     DISPLAY 'DVZZMFT0 - CONTROL TOTAL REPORT'.
+003410     DISPLAY '  MESSAGE SLOTS EXPECTED . . . : '
+003420         DV-CT-EXPECTED-COUNT.
+003430     DISPLAY '  MESSAGE SLOTS POPULATED  . . : '
+003440         DV-CT-FOUND-COUNT.
+003450     DISPLAY '  MESSAGE SLOTS NOT FOUND  . . : '
+003460         DV-CT-NOTFOUND-COUNT.
+003470     IF DV-CT-IN-BALANCE
+003480         DISPLAY '  RUN IS IN BALANCE'
+003490     ELSE
+003500         DISPLAY '  *** RUN IS OUT OF BALANCE ***'
+003510     END-IF.
+003520     DISPLAY '========================================'.
+003530     PERFORM 6100-WRITE-TRAILER THRU 6100-EXIT.
+003540 6000-EXIT.
+003550     EXIT.
+003560*----------------------------------------------------------
+003570* 6100-WRITE-TRAILER  -  WRITES THE RUN TRAILER RECORD SO A
+003580* DOWNSTREAM JOB CAN CONFIRM IT RECEIVED THE WHOLE FILE.
+003590*----------------------------------------------------------
+003600 6100-WRITE-TRAILER.
+003610     MOVE DV-CT-FOUND-COUNT TO DV-TRL-DETAIL-COUNT.
+003620     MOVE DV-MSGOUT-TRL-LINE TO DVMSGOUT-REC.
+003630     WRITE DVMSGOUT-REC.
+003640 6100-EXIT.
+003650     EXIT.
+003660*----------------------------------------------------------
+003670* 8000-CLOSE-FILES  -  CLEARS THE CHECKPOINT ON A CLEAN
+003680* COMPLETION SO THE NEXT NIGHTLY RUN STARTS AT SLOT 1 RATHER
+003690* THAN TREATING A FINISHED RUN AS ONE TO RESUME.
+003700*----------------------------------------------------------
+003710 8000-CLOSE-FILES.
+003720     MOVE 'DVZZMFT0'            TO CHKPT-PROGRAM-ID.
+003730     MOVE SPACES                TO CHKPT-LAST-KEY.
+003740     MOVE ZERO                  TO CHKPT-LAST-KEY (1:2).
+003750     ACCEPT CHKPT-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+003760     ACCEPT CHKPT-CHECKPOINT-TIME FROM TIME.
+003770     WRITE DVCHKPT-REC
+003780         INVALID KEY
+003790             REWRITE DVCHKPT-REC
+003800     END-WRITE.
+003810     CLOSE DVCHKPT.
+003820     CLOSE DVMSGOUT.
+003830     IF DV-MSGMST-AVAILABLE
+003840         CLOSE DVMSGMST
+003850     END-IF.
+003860 8000-EXIT.
+003870     EXIT.
+003880 END PROGRAM DVZZMFT0.
