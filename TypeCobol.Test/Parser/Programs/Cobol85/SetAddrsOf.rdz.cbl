@@ -1,54 +1,607 @@
-﻿       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SetAdrrOf.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01 W-myDate PIC 9(8).
-       01 W-myDate2 PIC 9(8).
-       01 W-PicVar PIC X(10).
-       01 W-PointerVar POINTER.
-
-       linkage SECTION.
-       01 myDate PIC 9(8).
-       01 myDate2 PIC 9(8).
-       01 PicVar PIC X(10).
-
-
-
-       PROCEDURE DIVISION.
-
-
-      * OF for now but should be KO
-       SET LENGTH OF W-mydate2 to ADDRESS OF W-mydate.
-
-      * Create error because it's in working-storage
-       SET ADDRESS OF W-mydate2 to ADDRESS OF W-mydate.
-      * Create error because it's in working-storage
-       SET ADDRESS OF W-myDate TO ADDRESS OF W-PicVar
-      * Create error because it's in working-storage
-       SET ADDRESS OF W-PicVar TO ADDRESS OF W-mydate.
-
-
-      * Ok, because the left part of SET use a linkage variable
-       SET ADDRESS OF mydate2 to ADDRESS OF W-mydate.
-      * Ok, because the left part of SET use a linkage variable
-       SET ADDRESS OF myDate TO ADDRESS OF W-PicVar
-      * Ok, because the left part of SET use a linkage variable
-       SET ADDRESS OF PicVar TO ADDRESS OF W-mydate.
-
-
-      * Should not create error
-       SET ADDRESS OF mydate2 to ADDRESS OF mydate.
-      * Should not create error
-       SET ADDRESS OF myDate TO ADDRESS OF PicVar
-      * No error
-       SET ADDRESS OF PicVar TO ADDRESS OF mydate.
-      *OK
-       SET ADDRESS OF myDate TO W-PointerVar.
-      *OK
-       SET W-PointerVar TO ADDRESS OF myDate.
-
-           .
-
-       END PROGRAM SetAdrrOf.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SetAdrrOf.
+000030 AUTHOR.        DV-APPL-SUPPORT.
+000040 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000050 DATE-WRITTEN.  2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2019-04-02  JHK  ORIGINAL - DEMONSTRATES ADDRESS OF RULES
+000110*                  FOR LINKAGE-BASED FIELDS BORROWED BY
+000120*                  DOWNSTREAM CALLERS.
+000130* 2026-08-09  DV   ADDED RUNTIME VALIDATION OF W-MYDATE AND
+000140*                  W-MYDATE2 BEFORE THEIR ADDRESSES ARE EVER
+000150*                  HANDED OUT TO A LINKAGE FIELD. A GARBAGE
+000160*                  CCYYMMDD VALUE NO LONGER RIDES THE POINTER
+000170*                  OUT TO A CALLER UNCHECKED.
+000180* 2026-08-09  DV   RECORDS ITS LAST SUCCESSFULLY VALIDATED
+000190*                  DATE TO THE SHARED DVCHKPT CHECKPOINT FILE
+000200*                  UNDER PROGRAM-ID 'SETADRRO'. SetAdrrOf HAS
+000210*                  NO MULTI-RECORD LOOP OF ITS OWN TO RESTART
+000220*                  MID-FILE, BUT IT NOW PARTICIPATES IN THE
+000230*                  SAME SHARED CHECKPOINT FILE AS DVZZMFT0 AND
+000240*                  RemarksLess SO A CALLER LOOPING OVER THIS
+000250*                  ROUTINE HAS A RECORD OF THE LAST DATE IT
+000260*                  SUCCESSFULLY CLEARED.
+000270* 2026-08-09  DV   ADDED HOLIDAY/WEEKEND-AWARE BUSINESS-DAY
+000280*                  ARITHMETIC ON W-MYDATE. THE MAINLINE NOW
+000290*                  ALSO REPORTS THE NEXT BUSINESS DAY AFTER
+000300*                  W-MYDATE SO CALLERS STOP REIMPLEMENTING
+000310*                  THIS THEMSELVES.
+000320* 2026-08-09  DV   3000-PROCESS-EXCHANGES NOW VALIDATES EACH
+000330*                  ADDRESS EXCHANGE'S TARGET/SOURCE CLASS AND
+000340*                  LENGTH AT RUNTIME BEFORE PERFORMING IT. AN
+000350*                  EXCHANGE BETWEEN FIELDS OF DIFFERENT TYPE OR
+000360*                  SIZE (E.G. A PIC 9(8) FIELD BORROWING THE
+000370*                  ADDRESS OF A PIC X(10) FIELD) IS SKIPPED AND
+000380*                  COUNTED AS INVALID; SetAdrrOf NOW RETURNS A
+000390*                  NONZERO RETURN-CODE WHEN ONE OR MORE
+000400*                  EXCHANGES WERE REJECTED, SO A CALLER NO
+000410*                  LONGER HAS TO RELY ON A COMPILE-TIME CATCH
+000420*                  THAT MAY NOT EVEN FIRE FOR ITS OWN CALL SITE.
+000430* 2026-08-09  DV   ADDED THE MISSING USING CLAUSE ON THE
+000440*                  PROCEDURE DIVISION HEADER. THE LINKAGE FIELDS
+000450*                  MYDATE/MYDATE2/PICVAR WERE DECLARED TO RECEIVE
+000460*                  THE CALLER'S ARGUMENTS BUT WERE NEVER WIRED UP
+000470*                  AS PARAMETERS, SO EVERY CALLER'S DATE WAS
+000480*                  SILENTLY DISCARDED AND 2000-VALIDATE-DATES WAS
+000490*                  CHECKING W-MYDATE/W-MYDATE2 BEFORE THEY EVER
+000500*                  RECEIVED A VALUE. THE MAINLINE NOW MOVES THE
+000510*                  INCOMING PARAMETERS INTO W-MYDATE/W-MYDATE2
+000520*                  BEFORE VALIDATION SO THE CALLER'S OWN DATE IS
+000530*                  WHAT ACTUALLY GETS CHECKED, CHECKPOINTED AND
+000540*                  ADVANCED.
+000550* 2026-08-09  DV   CORRECTED THE CHECKPOINT PROGRAM-ID - THE
+000560*                  FIRST 8 CHARACTERS OF SetAdrrOf ARE
+000570*                  'SETADRRO', NOT 'SETADRR'; THE PRIOR ENTRY
+000580*                  DROPPED THE TRAILING O.
+000590* 2026-08-09  DV   2100-VALIDATE-ONE-DATE AND 5300-INCREMENT-
+000600*                  CALENDAR-DAY NOW APPLY THE FULL /4-/100+/400
+000610*                  LEAP-YEAR RULE INSTEAD OF A BARE /4 TEST, SO
+000620*                  CENTURY YEARS LIKE 1900 AND 2100 ARE NO
+000630*                  LONGER TREATED AS LEAP YEARS.
+000640* 2026-08-09  DV   5000-ADD-BUSINESS-DAYS NO LONGER ONLY EVER
+000650*                  ADDS ONE BUSINESS DAY. DV-BD-DAYS-TO-ADD IS
+000660*                  NOW A GENERAL DAY COUNT AND A NEW DIRECTION
+000670*                  SWITCH LETS THE SAME PARAGRAPH RETREAT
+000680*                  THROUGH CALENDAR DAYS INSTEAD OF ADVANCE
+000690*                  THROUGH THEM, SO A FUTURE CALLER CAN ASK FOR
+000700*                  THE BUSINESS DAY N DAYS BEFORE OR AFTER
+000710*                  W-MYDATE. THE MAINLINE NOW DEMONSTRATES BOTH
+000720*                  DIRECTIONS.
+000730* 2026-08-09  DV   3000-PROCESS-EXCHANGES NO LONGER REPEATS A
+000740*                  LITERAL CLASS/LENGTH PAIR AT EVERY CALL SITE.
+000750*                  EACH BORROWABLE FIELD NOW CARRIES ITS OWN
+000760*                  CLASS/LENGTH PAIR NEXT TO ITS DECLARATION
+000770*                  (LENGTH TAKEN FROM THE LENGTH OF REGISTER SO
+000780*                  IT TRACKS THE FIELD'S OWN PICTURE), SO A
+000790*                  FUTURE PIC CHANGE ONLY NEEDS UPDATING IN ONE
+000800*                  PLACE INSTEAD OF SIX.
+000810* 2026-08-09  DV   3000-PROCESS-EXCHANGES' SIX BUILT-IN
+000820*                  EXCHANGES ARE ALL BETWEEN THIS PROGRAM'S OWN
+000830*                  FIXED WORKING-STORAGE/LINKAGE FIELDS, SO THEIR
+000840*                  CLASS/LENGTH PAIRS NEVER VARY FROM ONE RUN TO
+000850*                  THE NEXT - THREE OF THE SIX ARE DELIBERATELY
+000860*                  BETWEEN A NUMERIC AND AN ALPHANUMERIC FIELD TO
+000870*                  PROVE 3100-VALIDATE-EXCHANGE REJECTS THEM.
+000880*                  THIS IS A FIXED, EVERY-RUN SELF-TEST OF THAT
+000890*                  GUARD LOGIC, NOT A CHECK OF ANYTHING A CALLER
+000900*                  SUPPLIES, SO IT NO LONGER MOVES A RETURN-CODE
+000910*                  OF 8 - A RETURN-CODE A CALLER CANNOT ACT ON
+000920*                  SINCE IT NEVER DIFFERS FROM ONE INVOCATION TO
+000930*                  ANOTHER IS WORSE THAN NO SIGNAL AT ALL.
+000940* 2026-08-09  DV   REMOVED THE UNUSED DECIMAL-POINT IS COMMA
+000950*                  CLAUSE. NO FIELD IN THIS PROGRAM HAS EVER
+000960*                  USED A V OR DECIMAL-EDITED PICTURE, SO THE
+000970*                  CLAUSE DID NOTHING BUT STAND READY TO BREAK
+000980*                  THE FIRST '.'-DECIMAL LITERAL SOMEONE LATER
+000990*                  ADDS.
+001000*----------------------------------------------------------
+001010 ENVIRONMENT DIVISION.
+001020 INPUT-OUTPUT SECTION.
+001030 FILE-CONTROL.
+001040     SELECT DVCHKPT ASSIGN TO DVCHKPT
+001050         ORGANIZATION IS INDEXED
+001060         ACCESS MODE IS DYNAMIC
+001070         RECORD KEY IS CHKPT-PROGRAM-ID
+001080         FILE STATUS IS DV-CHKPT-STATUS.
+001090*----------------------------------------------------------
+001100 DATA DIVISION.
+001110 FILE SECTION.
+001120 FD  DVCHKPT.
+001130 COPY DVCHKPT.
+001140*----------------------------------------------------------
+001150 WORKING-STORAGE SECTION.
+001160*----------------------------------------------------------
+001170* FIELDS WHOSE ADDRESSES ARE HANDED OUT TO LINKAGE CALLERS
+001180*----------------------------------------------------------
+001190 01  W-myDate                    PIC 9(8).
+001200 01  W-myDate-CLASS              PIC X(01) VALUE 'N'.
+001210 01  W-myDate-LEN                PIC 9(04) COMP
+001220                                     VALUE LENGTH OF W-myDate.
+001230 01  W-myDate2                   PIC 9(8).
+001240 01  W-myDate2-CLASS             PIC X(01) VALUE 'N'.
+001250 01  W-myDate2-LEN               PIC 9(04) COMP
+001260                                     VALUE LENGTH OF W-myDate2.
+001270 01  W-PicVar                    PIC X(10).
+001280 01  W-PicVar-CLASS              PIC X(01) VALUE 'A'.
+001290 01  W-PicVar-LEN                PIC 9(04) COMP
+001300                                     VALUE LENGTH OF W-PicVar.
+001310 01  W-PointerVar                POINTER.
+001320*----------------------------------------------------------
+001330* RUNTIME DATE-VALIDATION WORK AREA
+001340*----------------------------------------------------------
+001350 01  DV-DATE-WORK.
+001360     05  DV-DATE-NUM             PIC 9(8).
+001370 01  DV-DATE-WORK-R REDEFINES DV-DATE-WORK.
+001380     05  DV-CCYY                 PIC 9(4).
+001390     05  DV-MM                   PIC 9(2).
+001400     05  DV-DD                   PIC 9(2).
+001410 01  DV-MAX-DAY                  PIC 9(2).
+001420 01  DV-LEAP-QUOT                PIC 9(4) COMP.
+001430 01  DV-LEAP-REMAINDER           PIC 9(4) COMP.
+001440 01  DV-DATE-STATUS              PIC X(01) VALUE 'Y'.
+001450     88  DV-DATE-VALID           VALUE 'Y'.
+001460     88  DV-DATE-INVALID         VALUE 'N'.
+001470 01  DV-DAYS-IN-MONTH-VALUES.
+001480     05  FILLER PIC 9(02) VALUE 31.
+001490     05  FILLER PIC 9(02) VALUE 28.
+001500     05  FILLER PIC 9(02) VALUE 31.
+001510     05  FILLER PIC 9(02) VALUE 30.
+001520     05  FILLER PIC 9(02) VALUE 31.
+001530     05  FILLER PIC 9(02) VALUE 30.
+001540     05  FILLER PIC 9(02) VALUE 31.
+001550     05  FILLER PIC 9(02) VALUE 31.
+001560     05  FILLER PIC 9(02) VALUE 30.
+001570     05  FILLER PIC 9(02) VALUE 31.
+001580     05  FILLER PIC 9(02) VALUE 30.
+001590     05  FILLER PIC 9(02) VALUE 31.
+001600 01  DV-DAYS-IN-MONTH-TAB REDEFINES DV-DAYS-IN-MONTH-VALUES.
+001610     05  DV-DAYS-IN-MONTH        PIC 9(02) OCCURS 12 TIMES.
+001620*----------------------------------------------------------
+001630* SHARED CHECKPOINT WORK AREA
+001640*----------------------------------------------------------
+001650 01  DV-CHKPT-STATUS             PIC X(02) VALUE '00'.
+001660     88  DV-CHKPT-OK             VALUES '00' '02'.
+001670     88  DV-CHKPT-NOT-FOUND      VALUE '35'.
+001680*----------------------------------------------------------
+001690* HOLIDAY/WEEKEND-AWARE BUSINESS-DAY ARITHMETIC WORK AREA
+001700*----------------------------------------------------------
+001710 01  DV-HOLIDAY-GROUP.
+001720     COPY DVHOLTAB.
+001730 01  DV-BD-DATE-WORK.
+001740     05  DV-BD-DATE-NUM          PIC 9(8).
+001750 01  DV-BD-DATE-WORK-R REDEFINES DV-BD-DATE-WORK.
+001760     05  DV-BD-CCYY              PIC 9(4).
+001770     05  DV-BD-MM                PIC 9(2).
+001780     05  DV-BD-DD                PIC 9(2).
+001790 01  DV-BD-MAX-DAY               PIC 9(2).
+001800 01  DV-BD-LEAP-QUOT             PIC 9(4) COMP.
+001810 01  DV-BD-LEAP-REMAINDER        PIC 9(4) COMP.
+001820 01  DV-BD-DAYS-TO-ADD           PIC S9(4) COMP VALUE +1.
+001830 01  DV-BD-DIRECTION-SW          PIC X(01) VALUE 'F'.
+001840     88  DV-BD-DIRECTION-FORWARD VALUE 'F'.
+001850     88  DV-BD-DIRECTION-BACKWARD VALUE 'B'.
+001860 01  DV-BD-BUSDAYS-COUNTED       PIC S9(4) COMP.
+001870 01  DV-BD-MMDD                  PIC 9(4).
+001880 01  DV-BD-HOLIDAY-SW            PIC X(01) VALUE 'N'.
+001890     88  DV-BD-IS-HOLIDAY        VALUE 'Y'.
+001900     88  DV-BD-NOT-HOLIDAY       VALUE 'N'.
+001910 01  DV-BD-Y                     PIC S9(8) COMP.
+001920 01  DV-BD-T-VAL                 PIC S9(4) COMP.
+001930 01  DV-BD-SUM                   PIC S9(8) COMP.
+001940 01  DV-BD-DOW                   PIC 9(1) COMP.
+001950     88  DV-BD-IS-WEEKEND        VALUES 0 6.
+001960 01  DV-BD-QUOT                  PIC S9(8) COMP.
+001970 01  DV-BD-REM                   PIC S9(8) COMP.
+001980 01  DV-BD-MONTH-T-VALUES.
+001990     05  FILLER PIC S9(02) VALUE 0.
+002000     05  FILLER PIC S9(02) VALUE 3.
+002010     05  FILLER PIC S9(02) VALUE 2.
+002020     05  FILLER PIC S9(02) VALUE 5.
+002030     05  FILLER PIC S9(02) VALUE 0.
+002040     05  FILLER PIC S9(02) VALUE 3.
+002050     05  FILLER PIC S9(02) VALUE 5.
+002060     05  FILLER PIC S9(02) VALUE 1.
+002070     05  FILLER PIC S9(02) VALUE 4.
+002080     05  FILLER PIC S9(02) VALUE 6.
+002090     05  FILLER PIC S9(02) VALUE 2.
+002100     05  FILLER PIC S9(02) VALUE 4.
+002110 01  DV-BD-MONTH-T-TAB REDEFINES DV-BD-MONTH-T-VALUES.
+002120     05  DV-BD-MONTH-T           PIC S9(02) OCCURS 12 TIMES.
+002130*----------------------------------------------------------
+002140* ADDRESS-EXCHANGE RUNTIME VALIDATION WORK AREA
+002150*----------------------------------------------------------
+002160 01  DV-EXCH-TARGET-CLASS        PIC X(01).
+002170 01  DV-EXCH-SOURCE-CLASS        PIC X(01).
+002180 01  DV-EXCH-TARGET-LEN          PIC 9(04) COMP.
+002190 01  DV-EXCH-SOURCE-LEN          PIC 9(04) COMP.
+002200 01  DV-EXCH-VALID-SW            PIC X(01) VALUE 'Y'.
+002210     88  DV-EXCH-VALID           VALUE 'Y'.
+002220     88  DV-EXCH-INVALID         VALUE 'N'.
+002230 01  DV-EXCH-INVALID-COUNT       PIC 9(04) COMP VALUE ZERO.
+002240*----------------------------------------------------------
+002250 LINKAGE SECTION.
+002260 01  myDate                      PIC 9(8).
+002270 01  myDate2                     PIC 9(8).
+002280 01  PicVar                      PIC X(10).
+002290*----------------------------------------------------------
+002300 PROCEDURE DIVISION USING myDate myDate2 PicVar.
+002310*----------------------------------------------------------
+002320* 0000-MAINLINE
+002330*----------------------------------------------------------
+002340 0000-MAINLINE.
+002350     PERFORM 1000-OPEN-CHECKPOINT THRU 1000-EXIT.
+002360     MOVE myDate  TO W-myDate.
+002370     MOVE myDate2 TO W-myDate2.
+002380     PERFORM 2000-VALIDATE-DATES THRU 2000-EXIT.
+002390     IF DV-DATE-INVALID
+002400         PERFORM 8000-CLOSE-CHECKPOINT THRU 8000-EXIT
+002410         GO TO 0000-EXIT
+002420     END-IF.
+002430     PERFORM 3000-PROCESS-EXCHANGES THRU 3000-EXIT.
+002440     PERFORM 4000-RECORD-CHECKPOINT THRU 4000-EXIT.
+002450     MOVE 1 TO DV-BD-DAYS-TO-ADD.
+002460     SET DV-BD-DIRECTION-FORWARD TO TRUE.
+002470     PERFORM 5000-ADD-BUSINESS-DAYS THRU 5000-EXIT.
+002480     DISPLAY 'SETADRROF - NEXT BUSINESS DAY AFTER '
+002490         W-myDate ' IS ' DV-BD-DATE-NUM.
+002500     MOVE 1 TO DV-BD-DAYS-TO-ADD.
+002510     SET DV-BD-DIRECTION-BACKWARD TO TRUE.
+002520     PERFORM 5000-ADD-BUSINESS-DAYS THRU 5000-EXIT.
+002530     DISPLAY 'SETADRROF - PRIOR BUSINESS DAY BEFORE '
+002540         W-myDate ' IS ' DV-BD-DATE-NUM.
+002550     PERFORM 8000-CLOSE-CHECKPOINT THRU 8000-EXIT.
+002560 0000-EXIT.
+002570     GOBACK.
+002580*----------------------------------------------------------
+002590* 1000-OPEN-CHECKPOINT  -  OPENS THE SHARED DVCHKPT FILE,
+002600* CREATING IT ON THE FIRST EVER RUN OF ANY PROGRAM IN THE
+002610* SUITE IF IT DOES NOT YET EXIST.
+002620*----------------------------------------------------------
+002630 1000-OPEN-CHECKPOINT.
+002640     OPEN I-O DVCHKPT.
+002650     IF DV-CHKPT-NOT-FOUND
+002660         OPEN OUTPUT DVCHKPT
+002670         CLOSE DVCHKPT
+002680         OPEN I-O DVCHKPT
+002690     END-IF.
+002700     IF NOT DV-CHKPT-OK
+002710         DISPLAY 'SETADRROF - OPEN FAILED FOR DVCHKPT - '
+002720             DV-CHKPT-STATUS
+002730         MOVE 16 TO RETURN-CODE
+002740         STOP RUN
+002750     END-IF.
+002760 1000-EXIT.
+002770     EXIT.
+002780*----------------------------------------------------------
+002790* 4000-RECORD-CHECKPOINT  -  RECORDS THE DATE THIS RUN
+002800* SUCCESSFULLY CLEARED THROUGH RUNTIME VALIDATION.
+002810*----------------------------------------------------------
+002820 4000-RECORD-CHECKPOINT.
+002830     MOVE 'SETADRRO'            TO CHKPT-PROGRAM-ID.
+002840     MOVE SPACES                TO CHKPT-LAST-KEY.
+002850     MOVE W-myDate               TO CHKPT-LAST-KEY (1:8).
+002860     ACCEPT CHKPT-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+002870     ACCEPT CHKPT-CHECKPOINT-TIME FROM TIME.
+002880     WRITE DVCHKPT-REC
+002890         INVALID KEY
+002900             REWRITE DVCHKPT-REC
+002910     END-WRITE.
+002920 4000-EXIT.
+002930     EXIT.
+002940*----------------------------------------------------------
+002950* 8000-CLOSE-CHECKPOINT
+002960*----------------------------------------------------------
+002970 8000-CLOSE-CHECKPOINT.
+002980     CLOSE DVCHKPT.
+002990 8000-EXIT.
+003000     EXIT.
+003010*----------------------------------------------------------
+003020* 5000-ADD-BUSINESS-DAYS  -  ADVANCES DV-BD-DATE-NUM (STARTED
+003030* FROM W-MYDATE) BY DV-BD-DAYS-TO-ADD BUSINESS DAYS, SKIPPING
+003040* SATURDAYS, SUNDAYS AND ANY DATE FOUND IN DVHOLTAB.
+003050*----------------------------------------------------------
+003060 5000-ADD-BUSINESS-DAYS.
+003070     MOVE W-myDate TO DV-BD-DATE-NUM.
+003080     MOVE ZERO TO DV-BD-BUSDAYS-COUNTED.
+003090     PERFORM 5100-ADVANCE-ONE-DAY THRU 5100-EXIT
+003100         UNTIL DV-BD-BUSDAYS-COUNTED >= DV-BD-DAYS-TO-ADD.
+003110 5000-EXIT.
+003120     EXIT.
+003130*----------------------------------------------------------
+003140* 5100-ADVANCE-ONE-DAY  -  MOVES DV-BD-DATE-NUM ONE CALENDAR DAY
+003150* IN THE DIRECTION DV-BD-DIRECTION-SW SELECTS (FORWARD TO ADD
+003160* BUSINESS DAYS, BACKWARD TO SUBTRACT THEM) AND COUNTS THE MOVE
+003170* ONLY IF IT LANDS ON A BUSINESS DAY.
+003180*----------------------------------------------------------
+003190 5100-ADVANCE-ONE-DAY.
+003200     IF DV-BD-DIRECTION-FORWARD
+003210         PERFORM 5300-INCREMENT-CALENDAR-DAY THRU 5300-EXIT
+003220     ELSE
+003230         PERFORM 5600-DECREMENT-CALENDAR-DAY THRU 5600-EXIT
+003240     END-IF.
+003250     PERFORM 5200-CALC-DAY-OF-WEEK THRU 5200-EXIT.
+003260     PERFORM 5400-CHECK-HOLIDAY THRU 5400-EXIT.
+003270     IF NOT DV-BD-IS-WEEKEND AND DV-BD-NOT-HOLIDAY
+003280         ADD 1 TO DV-BD-BUSDAYS-COUNTED
+003290     END-IF.
+003300 5100-EXIT.
+003310     EXIT.
+003320*----------------------------------------------------------
+003330* 5200-CALC-DAY-OF-WEEK  -  SAKAMOTO'S ALGORITHM. RESULT IS
+003340* 0=SUNDAY THROUGH 6=SATURDAY IN DV-BD-DOW.
+003350*----------------------------------------------------------
+003360 5200-CALC-DAY-OF-WEEK.
+003370     MOVE DV-BD-CCYY TO DV-BD-Y.
+003380     IF DV-BD-MM < 3
+003390         SUBTRACT 1 FROM DV-BD-Y
+003400     END-IF.
+003410     MOVE DV-BD-MONTH-T (DV-BD-MM) TO DV-BD-T-VAL.
+003420     COMPUTE DV-BD-SUM = DV-BD-Y + (DV-BD-Y / 4)
+003430         - (DV-BD-Y / 100) + (DV-BD-Y / 400)
+003440         + DV-BD-T-VAL + DV-BD-DD.
+003450     DIVIDE DV-BD-SUM BY 7 GIVING DV-BD-QUOT
+003460         REMAINDER DV-BD-REM.
+003470     MOVE DV-BD-REM TO DV-BD-DOW.
+003480 5200-EXIT.
+003490     EXIT.
+003500*----------------------------------------------------------
+003510* 5300-INCREMENT-CALENDAR-DAY  -  ADDS ONE CALENDAR DAY TO
+003520* DV-BD-CCYY/MM/DD, ROLLING OVER MONTH AND YEAR AS NEEDED AND
+003530* ACCOUNTING FOR LEAP-YEAR FEBRUARY.
+003540*----------------------------------------------------------
+003550 5300-INCREMENT-CALENDAR-DAY.
+003560     ADD 1 TO DV-BD-DD.
+003570     MOVE DV-DAYS-IN-MONTH (DV-BD-MM) TO DV-BD-MAX-DAY.
+003580     IF DV-BD-MM = 2
+003590         DIVIDE DV-BD-CCYY BY 4 GIVING DV-BD-LEAP-QUOT
+003600             REMAINDER DV-BD-LEAP-REMAINDER
+003610         IF DV-BD-LEAP-REMAINDER = 0
+003620             DIVIDE DV-BD-CCYY BY 100 GIVING DV-BD-LEAP-QUOT
+003630                 REMAINDER DV-BD-LEAP-REMAINDER
+003640             IF DV-BD-LEAP-REMAINDER NOT = 0
+003650                 MOVE 29 TO DV-BD-MAX-DAY
+003660             ELSE
+003670                 DIVIDE DV-BD-CCYY BY 400 GIVING DV-BD-LEAP-QUOT
+003680                     REMAINDER DV-BD-LEAP-REMAINDER
+003690                 IF DV-BD-LEAP-REMAINDER = 0
+003700                     MOVE 29 TO DV-BD-MAX-DAY
+003710                 END-IF
+003720             END-IF
+003730         END-IF
+003740     END-IF.
+003750     IF DV-BD-DD > DV-BD-MAX-DAY
+003760         MOVE 1 TO DV-BD-DD
+003770         ADD 1 TO DV-BD-MM
+003780         IF DV-BD-MM > 12
+003790             MOVE 1 TO DV-BD-MM
+003800             ADD 1 TO DV-BD-CCYY
+003810         END-IF
+003820     END-IF.
+003830 5300-EXIT.
+003840     EXIT.
+003850*----------------------------------------------------------
+003860* 5400-CHECK-HOLIDAY  -  LOOKS UP THE CURRENT DV-BD-MM/DV-BD-DD
+003870* IN DVHOLTAB.
+003880*----------------------------------------------------------
+003890 5400-CHECK-HOLIDAY.
+003900     SET DV-BD-NOT-HOLIDAY TO TRUE.
+003910     COMPUTE DV-BD-MMDD = DV-BD-MM * 100 + DV-BD-DD.
+003920     SET DV-HOLIDAY-IDX TO 1.
+003930     SEARCH ALL DV-HOLIDAY-TAB
+003940         AT END
+003950             CONTINUE
+003960         WHEN DV-HOLIDAY-MMDD (DV-HOLIDAY-IDX) = DV-BD-MMDD
+003970             SET DV-BD-IS-HOLIDAY TO TRUE
+003980     END-SEARCH.
+003990 5400-EXIT.
+004000     EXIT.
+004010*----------------------------------------------------------
+004020* 5600-DECREMENT-CALENDAR-DAY  -  SUBTRACTS ONE CALENDAR DAY
+004030* FROM DV-BD-CCYY/MM/DD, BORROWING BACK OVER MONTH AND YEAR
+004040* BOUNDARIES AS NEEDED AND ACCOUNTING FOR LEAP-YEAR FEBRUARY
+004050* WHEN THE BORROW LANDS ON THE PRIOR MONTH.
+004060*----------------------------------------------------------
+004070 5600-DECREMENT-CALENDAR-DAY.
+004080     IF DV-BD-DD > 1
+004090         SUBTRACT 1 FROM DV-BD-DD
+004100         GO TO 5600-EXIT
+004110     END-IF.
+004120     SUBTRACT 1 FROM DV-BD-MM.
+004130     IF DV-BD-MM < 1
+004140         MOVE 12 TO DV-BD-MM
+004150         SUBTRACT 1 FROM DV-BD-CCYY
+004160     END-IF.
+004170     MOVE DV-DAYS-IN-MONTH (DV-BD-MM) TO DV-BD-MAX-DAY.
+004180     IF DV-BD-MM = 2
+004190         DIVIDE DV-BD-CCYY BY 4 GIVING DV-BD-LEAP-QUOT
+004200             REMAINDER DV-BD-LEAP-REMAINDER
+004210         IF DV-BD-LEAP-REMAINDER = 0
+004220             DIVIDE DV-BD-CCYY BY 100 GIVING DV-BD-LEAP-QUOT
+004230                 REMAINDER DV-BD-LEAP-REMAINDER
+004240             IF DV-BD-LEAP-REMAINDER NOT = 0
+004250                 MOVE 29 TO DV-BD-MAX-DAY
+004260             ELSE
+004270                 DIVIDE DV-BD-CCYY BY 400 GIVING DV-BD-LEAP-QUOT
+004280                     REMAINDER DV-BD-LEAP-REMAINDER
+004290                 IF DV-BD-LEAP-REMAINDER = 0
+004300                     MOVE 29 TO DV-BD-MAX-DAY
+004310                 END-IF
+004320             END-IF
+004330         END-IF
+004340     END-IF.
+004350     MOVE DV-BD-MAX-DAY TO DV-BD-DD.
+004360 5600-EXIT.
+004370     EXIT.
+004380*----------------------------------------------------------
+004390* 2000-VALIDATE-DATES  -  RUNTIME SANITY CHECK ON THE TWO
+004400* DATE FIELDS BEFORE EITHER ONE'S ADDRESS IS EVER EXCHANGED.
+004410*----------------------------------------------------------
+004420 2000-VALIDATE-DATES.
+004430     MOVE W-myDate TO DV-DATE-NUM.
+004440     PERFORM 2100-VALIDATE-ONE-DATE THRU 2100-EXIT.
+004450     IF DV-DATE-INVALID
+004460         DISPLAY 'SETADRROF - W-MYDATE FAILS RUNTIME CHECK - '
+004470             DV-DATE-NUM
+004480         GO TO 2000-EXIT
+004490     END-IF.
+004500     MOVE W-myDate2 TO DV-DATE-NUM.
+004510     PERFORM 2100-VALIDATE-ONE-DATE THRU 2100-EXIT.
+004520     IF DV-DATE-INVALID
+004530         DISPLAY 'SETADRROF - W-MYDATE2 FAILS RUNTIME CHECK - '
+004540             DV-DATE-NUM
+004550     END-IF.
+004560 2000-EXIT.
+004570     EXIT.
+004580*----------------------------------------------------------
+004590* 2100-VALIDATE-ONE-DATE  -  EXPECTS DV-DATE-NUM TO HOLD THE
+004600* CCYYMMDD VALUE TO BE CHECKED. REJECTS NON-NUMERIC CONTENT
+004610* AND IMPOSSIBLE CALENDAR VALUES (BAD MONTH, BAD DAY, DAY
+004620* OUT OF RANGE FOR THE MONTH INCLUDING LEAP-YEAR FEBRUARY).
+004630*----------------------------------------------------------
+004640 2100-VALIDATE-ONE-DATE.
+004650     SET DV-DATE-VALID TO TRUE.
+004660     IF DV-DATE-NUM NOT NUMERIC
+004670         SET DV-DATE-INVALID TO TRUE
+004680         GO TO 2100-EXIT
+004690     END-IF.
+004700     IF DV-CCYY < 1900 OR DV-CCYY > 2099
+004710         SET DV-DATE-INVALID TO TRUE
+004720         GO TO 2100-EXIT
+004730     END-IF.
+004740     IF DV-MM < 1 OR DV-MM > 12
+004750         SET DV-DATE-INVALID TO TRUE
+004760         GO TO 2100-EXIT
+004770     END-IF.
+004780     MOVE DV-DAYS-IN-MONTH (DV-MM) TO DV-MAX-DAY.
+004790     IF DV-MM = 2
+004800         DIVIDE DV-CCYY BY 4 GIVING DV-LEAP-QUOT
+004810             REMAINDER DV-LEAP-REMAINDER
+004820         IF DV-LEAP-REMAINDER = 0
+004830             DIVIDE DV-CCYY BY 100 GIVING DV-LEAP-QUOT
+004840                 REMAINDER DV-LEAP-REMAINDER
+004850             IF DV-LEAP-REMAINDER NOT = 0
+004860                 MOVE 29 TO DV-MAX-DAY
+004870             ELSE
+004880                 DIVIDE DV-CCYY BY 400 GIVING DV-LEAP-QUOT
+004890                     REMAINDER DV-LEAP-REMAINDER
+004900                 IF DV-LEAP-REMAINDER = 0
+004910                     MOVE 29 TO DV-MAX-DAY
+004920                 END-IF
+004930             END-IF
+004940         END-IF
+004950     END-IF.
+004960     IF DV-DD < 1 OR DV-DD > DV-MAX-DAY
+004970         SET DV-DATE-INVALID TO TRUE
+004980     END-IF.
+004990 2100-EXIT.
+005000     EXIT.
+005010*----------------------------------------------------------
+005020* 3000-PROCESS-EXCHANGES  -  ADDRESS HAND-OFFS TO LINKAGE
+005030* CALLERS. ONLY REACHED ONCE BOTH DATE FIELDS HAVE PASSED
+005040* THE RUNTIME CHECK ABOVE. NOTE THAT AN EXCHANGE WHERE THE
+005050* RECEIVING SIDE IS ITSELF A WORKING-STORAGE FIELD (E.G.
+005060* W-MYDATE2 RECEIVING THE ADDRESS OF W-MYDATE) IS REJECTED
+005070* BY THE COMPILER AS "NOT BASED OR A LINKAGE ITEM" AND SO
+005080* CAN NEVER APPEAR HERE - ONLY A LINKAGE FIELD MAY RECEIVE
+005090* AN ADDRESS. THE SIX EXCHANGES BELOW ARE ALL BETWEEN THIS
+005100* PROGRAM'S OWN FIXED FIELDS, SO THE CLASS/LENGTH GUARD EACH
+005110* ONE RUNS THROUGH 3100-VALIDATE-EXCHANGE ALWAYS COMES OUT
+005120* THE SAME WAY - IT IS A FIXED SELF-TEST THAT THE GUARD
+005130* CORRECTLY SKIPS A MISMATCHED PAIR RATHER THAN LETTING ONE
+005140* FIELD BORROW AN ADDRESS WHOSE DATA IT CANNOT SAFELY
+005150* INTERPRET, NOT A CHECK OF ANYTHING A CALLER SUPPLIES.
+005160*----------------------------------------------------------
+005170 3000-PROCESS-EXCHANGES.
+005180     MOVE W-myDate2-CLASS TO DV-EXCH-TARGET-CLASS.
+005190     MOVE W-myDate2-LEN   TO DV-EXCH-TARGET-LEN.
+005200     MOVE W-myDate-CLASS  TO DV-EXCH-SOURCE-CLASS.
+005210     MOVE W-myDate-LEN    TO DV-EXCH-SOURCE-LEN.
+005220     PERFORM 3100-VALIDATE-EXCHANGE THRU 3100-EXIT.
+005230     IF DV-EXCH-VALID
+005240         SET ADDRESS OF mydate2 TO ADDRESS OF W-mydate
+005250     END-IF.
+005260
+005270     MOVE W-myDate-CLASS  TO DV-EXCH-TARGET-CLASS.
+005280     MOVE W-myDate-LEN    TO DV-EXCH-TARGET-LEN.
+005290     MOVE W-PicVar-CLASS  TO DV-EXCH-SOURCE-CLASS.
+005300     MOVE W-PicVar-LEN    TO DV-EXCH-SOURCE-LEN.
+005310     PERFORM 3100-VALIDATE-EXCHANGE THRU 3100-EXIT.
+005320     IF DV-EXCH-VALID
+005330         SET ADDRESS OF myDate  TO ADDRESS OF W-PicVar
+005340     END-IF.
+005350
+005360     MOVE W-PicVar-CLASS  TO DV-EXCH-TARGET-CLASS.
+005370     MOVE W-PicVar-LEN    TO DV-EXCH-TARGET-LEN.
+005380     MOVE W-myDate-CLASS  TO DV-EXCH-SOURCE-CLASS.
+005390     MOVE W-myDate-LEN    TO DV-EXCH-SOURCE-LEN.
+005400     PERFORM 3100-VALIDATE-EXCHANGE THRU 3100-EXIT.
+005410     IF DV-EXCH-VALID
+005420         SET ADDRESS OF PicVar  TO ADDRESS OF W-mydate
+005430     END-IF.
+005440
+005450     MOVE W-myDate2-CLASS TO DV-EXCH-TARGET-CLASS.
+005460     MOVE W-myDate2-LEN   TO DV-EXCH-TARGET-LEN.
+005470     MOVE W-myDate-CLASS  TO DV-EXCH-SOURCE-CLASS.
+005480     MOVE W-myDate-LEN    TO DV-EXCH-SOURCE-LEN.
+005490     PERFORM 3100-VALIDATE-EXCHANGE THRU 3100-EXIT.
+005500     IF DV-EXCH-VALID
+005510         SET ADDRESS OF mydate2 TO ADDRESS OF mydate
+005520     END-IF.
+005530
+005540     MOVE W-myDate-CLASS  TO DV-EXCH-TARGET-CLASS.
+005550     MOVE W-myDate-LEN    TO DV-EXCH-TARGET-LEN.
+005560     MOVE W-PicVar-CLASS  TO DV-EXCH-SOURCE-CLASS.
+005570     MOVE W-PicVar-LEN    TO DV-EXCH-SOURCE-LEN.
+005580     PERFORM 3100-VALIDATE-EXCHANGE THRU 3100-EXIT.
+005590     IF DV-EXCH-VALID
+005600         SET ADDRESS OF myDate  TO ADDRESS OF PicVar
+005610     END-IF.
+005620
+005630     MOVE W-PicVar-CLASS  TO DV-EXCH-TARGET-CLASS.
+005640     MOVE W-PicVar-LEN    TO DV-EXCH-TARGET-LEN.
+005650     MOVE W-myDate-CLASS  TO DV-EXCH-SOURCE-CLASS.
+005660     MOVE W-myDate-LEN    TO DV-EXCH-SOURCE-LEN.
+005670     PERFORM 3100-VALIDATE-EXCHANGE THRU 3100-EXIT.
+005680     IF DV-EXCH-VALID
+005690         SET ADDRESS OF PicVar  TO ADDRESS OF mydate
+005700     END-IF.
+005710
+005720     SET ADDRESS OF myDate  TO W-PointerVar.
+005730     SET W-PointerVar TO ADDRESS OF myDate.
+005740 3000-EXIT.
+005750     EXIT.
+005760*----------------------------------------------------------
+005770* 3100-VALIDATE-EXCHANGE  -  COMPARES THE CLASS AND LENGTH
+005780* DV-EXCH-TARGET-CLASS/LEN WAS LOADED WITH AGAINST
+005790* DV-EXCH-SOURCE-CLASS/LEN. AN EXCHANGE BETWEEN FIELDS OF
+005800* DIFFERENT TYPE OR SIZE IS FLAGGED INVALID SO 3000-PROCESS-
+005810* EXCHANGES SKIPS IT RATHER THAN LETTING ONE FIELD BORROW AN
+005820* ADDRESS WHOSE UNDERLYING DATA IT CANNOT SAFELY INTERPRET.
+005830* DV-EXCH-INVALID-COUNT ONLY COUNTS REJECTIONS FOR THE
+005840* DISPLAY BELOW - IT DOES NOT DRIVE RETURN-CODE, SINCE EVERY
+005850* CALL TO THIS PROGRAM REJECTS THE SAME THREE OF ITS SIX
+005860* BUILT-IN EXCHANGES REGARDLESS OF WHAT A CALLER DID.
+005870*----------------------------------------------------------
+005880 3100-VALIDATE-EXCHANGE.
+005890     SET DV-EXCH-VALID TO TRUE.
+005900     IF DV-EXCH-TARGET-CLASS NOT = DV-EXCH-SOURCE-CLASS
+005910         SET DV-EXCH-INVALID TO TRUE
+005920     ELSE
+005930         IF DV-EXCH-TARGET-LEN NOT = DV-EXCH-SOURCE-LEN
+005940             SET DV-EXCH-INVALID TO TRUE
+005950         END-IF
+005960     END-IF.
+005970     IF DV-EXCH-INVALID
+005980         ADD 1 TO DV-EXCH-INVALID-COUNT
+005990         DISPLAY 'SETADRROF - INVALID ADDRESS EXCHANGE REJECTED '
+006000             '- TARGET CLASS ' DV-EXCH-TARGET-CLASS
+006010             ' LEN ' DV-EXCH-TARGET-LEN
+006020             ' SOURCE CLASS ' DV-EXCH-SOURCE-CLASS
+006030             ' LEN ' DV-EXCH-SOURCE-LEN
+006040     END-IF.
+006050 3100-EXIT.
+006060     EXIT.
+006070 END PROGRAM SetAdrrOf.
