@@ -1,19 +1,138 @@
-﻿       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Pgm.
-       DATA DIVISION.
-           REPLACE
-             ==:StrtPgm:== By
-             ==
-               SET MyVar1 TO True
-               SET MyVar2 TO True
-             ==
-           .
-       WORKING-STORAGE SECTION.
-       01 item PIC X.
-          88 MyVar1 VALUE 'A'.
-          88 MyVar2 VALUE 'B'.
-       PROCEDURE DIVISION.
-             :StrtPgm:
-             GOBACK
-             .
-       END Program Pgm.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    Pgm.
+000190     REPLACE
+000200       ==:StrtPgm:== By
+000210       ==
+000220           MOVE item TO DV-OLD-STATUS
+000230           SET MyVar1 TO True
+000240           PERFORM 4000-RECORD-STATUS-CHANGE THRU 4000-EXIT
+000250           MOVE item TO DV-OLD-STATUS
+000260           SET MyVar2 TO True
+000270           PERFORM 4000-RECORD-STATUS-CHANGE THRU 4000-EXIT
+000280       ==
+000290     .
+000300 AUTHOR.        DV-APPL-SUPPORT.
+000310 INSTALLATION.  DATAVANTAGE BATCH SERVICES.
+000320 DATE-WRITTEN.  2017-06-01.
+000330 DATE-COMPILED.
+000335*----------------------------------------------------------
+000336* MODIFICATION HISTORY
+000337*----------------------------------------------------------
+000338* 2017-06-01  JHK  ORIGINAL - TWO-STATE FLAG (ACTIVE/CLOSED)
+000339*                  SET BY THE :StrtPgm: PSEUDO-TEXT.
+000340* 2026-08-09  DV   STATUS FLAG WIDENED TO A FULL RECORD-
+000341*                  STATUS LIFECYCLE (PENDING/ON-HOLD/
+000342*                  REJECTED/REVERSED IN ADDITION TO THE
+000343*                  ORIGINAL ACTIVE/CLOSED) AND BACKED BY
+000344*                  THE PGMSTAT STATUS FILE SO THE VALUE
+000345*                  SURVIVES BEYOND A SINGLE RUN.
+000347* 2026-08-09  DV   EVERY STATUS CHANGE StrtPgm MAKES NOW
+000348*                  WRITES AN AUDIT RECORD (OLD VALUE, NEW
+000349*                  VALUE, RUN DATE/TIME) TO PGMAUDIT.
+000346*----------------------------------------------------------
+000350 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PGMSTAT ASSIGN TO PGMSTAT
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS PS-RECORD-ID
+000380         FILE STATUS IS DV-PGMSTAT-STATUS.
+000381     SELECT PGMAUDIT ASSIGN TO PGMAUDIT
+000382         ORGANIZATION IS SEQUENTIAL
+000383         FILE STATUS IS DV-PGMAUDIT-STATUS.
+000390*----------------------------------------------------------
+000400 DATA DIVISION.
+000405 FILE SECTION.
+000420 FD  PGMSTAT.
+000430 COPY PGMSTREC.
+000431 FD  PGMAUDIT
+000432     RECORDING MODE IS F.
+000433 COPY PGMAUDREC.
+000440*----------------------------------------------------------
+000450 WORKING-STORAGE SECTION.
+000460 01  item PIC X(02) VALUE 'PN'.
+000470    88 MyVar1 VALUE 'AC'.
+000480    88 MyVar2 VALUE 'CL'.
+000490    88 Pending VALUE 'PN'.
+000500    88 OnHold VALUE 'OH'.
+000510    88 Rejected VALUE 'RJ'.
+000520    88 ItemReversed VALUE 'RV'.
+000530*----------------------------------------------------------
+000540 01  DV-RECORD-ID                PIC X(10) VALUE 'ITEM00001'.
+000550 01  DV-OLD-STATUS               PIC X(02).
+000560 01  DV-PGMSTAT-STATUS           PIC X(02) VALUE '00'.
+000570     88  DV-PGMSTAT-OK           VALUES '00' '02'.
+000580     88  DV-PGMSTAT-NOT-FOUND    VALUE '35'.
+000581 01  DV-PGMAUDIT-STATUS          PIC X(02) VALUE '00'.
+000582     88  DV-PGMAUDIT-OK          VALUE '00'.
+000583     88  DV-PGMAUDIT-NOT-FOUND   VALUE '35'.
+000590*----------------------------------------------------------
+000600 PROCEDURE DIVISION.
+000610     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+000620     :StrtPgm:
+000630     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+000640     GOBACK
+000650     .
+000660*----------------------------------------------------------
+000670* 1000-OPEN-FILES  -  OPENS PGMSTAT I-O, CREATING IT ON THE
+000680* FIRST EVER RUN IF IT DOES NOT YET EXIST.
+000690*----------------------------------------------------------
+000700 1000-OPEN-FILES.
+000710     OPEN I-O PGMSTAT.
+000720     IF DV-PGMSTAT-NOT-FOUND
+000730         OPEN OUTPUT PGMSTAT
+000740         CLOSE PGMSTAT
+000750         OPEN I-O PGMSTAT
+000760     END-IF.
+000770     IF NOT DV-PGMSTAT-OK
+000780         DISPLAY 'PGM - OPEN FAILED FOR PGMSTAT - '
+000790             DV-PGMSTAT-STATUS
+000800         MOVE 16 TO RETURN-CODE
+000810         STOP RUN
+000820     END-IF.
+000821     OPEN EXTEND PGMAUDIT.
+000822     IF DV-PGMAUDIT-NOT-FOUND
+000823         OPEN OUTPUT PGMAUDIT
+000824     END-IF.
+000825     IF NOT DV-PGMAUDIT-OK
+000826         DISPLAY 'PGM - OPEN FAILED FOR PGMAUDIT - '
+000827             DV-PGMAUDIT-STATUS
+000828         MOVE 16 TO RETURN-CODE
+000829         STOP RUN
+000830     END-IF.
+000840 1000-EXIT.
+000841     EXIT.
+000850*----------------------------------------------------------
+000860* 4000-RECORD-STATUS-CHANGE  -  WRITES THE CURRENT STATUS
+000870* OF DV-RECORD-ID TO PGMSTAT, ADDING THE RECORD ON THE
+000880* FIRST WRITE AND REWRITING IT ON EVERY STATUS CHANGE
+000890* AFTER THAT.
+000900*----------------------------------------------------------
+000910 4000-RECORD-STATUS-CHANGE.
+000920     MOVE DV-RECORD-ID TO PS-RECORD-ID.
+000930     MOVE item TO PS-STATUS-CODE.
+000940     ACCEPT PS-LAST-UPDATED-DATE FROM DATE YYYYMMDD.
+000950     ACCEPT PS-LAST-UPDATED-TIME FROM TIME.
+000960     WRITE PGMSTAT-REC
+000970         INVALID KEY
+000980             REWRITE PGMSTAT-REC
+000990     END-WRITE.
+000991     MOVE DV-RECORD-ID       TO PA-RECORD-ID.
+000992     MOVE DV-OLD-STATUS      TO PA-OLD-STATUS.
+000993     MOVE item               TO PA-NEW-STATUS.
+000994     MOVE PS-LAST-UPDATED-DATE TO PA-CHANGE-DATE.
+000995     MOVE PS-LAST-UPDATED-TIME TO PA-CHANGE-TIME.
+000996     SET PA-SOURCE-BATCH TO TRUE.
+000997     WRITE PGMAUDIT-REC.
+001000 4000-EXIT.
+001010     EXIT.
+001020*----------------------------------------------------------
+001030* 8000-CLOSE-FILES
+001040*----------------------------------------------------------
+001050 8000-CLOSE-FILES.
+001060     CLOSE PGMSTAT.
+001061     CLOSE PGMAUDIT.
+001070 8000-EXIT.
+001080     EXIT.
+001090 END Program Pgm.
